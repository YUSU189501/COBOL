@@ -0,0 +1,261 @@
+       IDENTIFICATION         DIVISION.
+       PROGRAM-ID.            PRO2011.
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT 領収書ファイル ASSIGN TO
+             "/home/suzuki/DATA/RYOSYUSHO1"
+             FILE STATUS IS 領収状態.
+           SELECT 出力ファイル ASSIGN TO
+             "/home/suzuki/DATA/OUT2011"
+             FILE STATUS IS 出力状態.
+      *  実行のたびに1件ずつ増える実行通番を保持する。
+           SELECT 実行番号ファイル ASSIGN TO
+             "/home/suzuki/DATA/RUNID2011"
+             FILE STATUS IS 実行番号状態.
+       DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  領収書ファイル.
+       01  領収書レコード.
+           05 日付            PIC 9(08).
+           05 カンマ1         PIC X(01).
+           05 区分コード      PIC X(02).
+           05 商品名          PIC X(38).
+           05 カンマ2         PIC X(01).
+           05 値段            PIC 9(10).
+       FD  出力ファイル.
+       01  出力レコード       PIC X(50).
+       FD  実行番号ファイル.
+       01  実行番号レコード.
+           05 前回実行番号    PIC 9(06).
+       WORKING-STORAGE        SECTION.
+       01  領収状態           PIC X(02).
+       01  出力状態           PIC X(02).
+       01  実行番号状態       PIC X(02).
+      *  この回の実行日と実行通番。
+       01  実行日             PIC 9(08).
+       01  実行通番           PIC 9(06) VALUE 1.
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
+       01  判定               PIC X(1).
+           88 続行            VALUE "1".
+           88 終了            VALUE "2".
+      *  制御集計中の対象年月と、その月の集計金額。
+       01  対象年月           PIC 9(06).
+       01  月計金額           PIC 9(10) VALUE ZERO.
+       01  月計件数           PIC 9(04) VALUE ZERO.
+       01  先頭フラグ         PIC X(01) VALUE "Y".
+       01  総合計金額         PIC 9(10) VALUE ZERO.
+       01  出力行             PIC X(50).
+       PROCEDURE              DIVISION.
+      ***********************************
+       開始                   SECTION.
+      ***********************************
+      *
+           PERFORM 初期処理.
+      *
+           PERFORM 主処理.
+      *
+           PERFORM 終了処理.
+      *
+           STOP RUN.
+      *
+      ***********************************
+       初期処理               SECTION.
+      ***********************************
+      *
+      *  領収書ファイルを入力モードで開く。
+           OPEN INPUT 領収書ファイル.
+           OPEN OUTPUT 出力ファイル.
+           IF 領収状態 NOT = "00" OR 出力状態 NOT = "00"
+             THEN
+               MOVE "PRO2011" TO 発生プログラム名
+               MOVE 領収状態 TO 入出力状態
+               MOVE "領収書/出力ファイルのオープン異常"
+                 TO 異常終了メッセージ
+               PERFORM 異常終了処理
+             ELSE
+               CONTINUE
+           END-IF.
+           SET 続行 TO TRUE.
+      *  実行日・実行通番を採番し、出力ファイルの先頭に書き込む。
+           PERFORM 実行情報取得.
+           PERFORM 実行情報出力.
+      *
+       初期処理－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       実行情報取得           SECTION.
+      ***********************************
+      *
+           ACCEPT 実行日 FROM DATE YYYYMMDD.
+      *  前回の実行番号ファイルがあれば1を加えて今回の番号とする。
+           OPEN INPUT 実行番号ファイル.
+           IF 実行番号状態 = "00"
+             THEN
+               READ 実行番号ファイル
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   COMPUTE 実行通番 = 前回実行番号 + 1
+               END-READ
+               CLOSE 実行番号ファイル
+             ELSE
+               CONTINUE
+           END-IF.
+      *  今回の実行番号で実行番号ファイルを作り直す。
+           OPEN OUTPUT 実行番号ファイル.
+           MOVE 実行通番 TO 前回実行番号.
+           WRITE 実行番号レコード.
+           CLOSE 実行番号ファイル.
+      *
+       実行情報取得－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       実行情報出力           SECTION.
+      ***********************************
+      *
+           MOVE SPACES TO 出力行.
+           STRING "実行日:" DELIMITED BY SIZE
+                  実行日    DELIMITED BY SIZE
+                  " 実行番号:" DELIMITED BY SIZE
+                  実行通番  DELIMITED BY SIZE
+                  INTO 出力行.
+           WRITE 出力レコード FROM 出力行
+             AFTER 2 LINE
+           END-WRITE.
+      *
+       実行情報出力－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       主処理                 SECTION.
+      ***********************************
+      *
+           PERFORM UNTIL 終了
+             READ 領収書ファイル
+               AT END
+                 SET 終了 TO TRUE
+               NOT AT END
+                 PERFORM レコード判定
+             END-READ
+           END-PERFORM.
+      *  最終月の小計を印字する。
+           IF 先頭フラグ = "N"
+             THEN
+               PERFORM 月計印字
+             ELSE
+               CONTINUE
+           END-IF.
+           PERFORM 総合計印字.
+      *
+       主処理－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       レコード判定           SECTION.
+      ***********************************
+      *
+      *  集計トレーラ行(区分コード="99")は対象外とする。
+           IF 区分コード OF 領収書レコード = "99"
+             THEN
+               CONTINUE
+             ELSE
+               PERFORM 月別集計
+           END-IF.
+      *
+       レコード判定－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       月別集計               SECTION.
+      ***********************************
+      *
+      *  年月が変わったら前の月の小計を印字して集計をやり直す。
+           IF 先頭フラグ = "Y"
+             THEN
+               MOVE 日付 OF 領収書レコード (1:6)
+                 TO 対象年月
+               MOVE "N" TO 先頭フラグ
+             ELSE
+               IF 日付 OF 領収書レコード (1:6)
+                    NOT = 対象年月
+                 THEN
+                   PERFORM 月計印字
+                   MOVE 日付 OF 領収書レコード (1:6)
+                     TO 対象年月
+                   MOVE ZERO TO 月計金額
+                   MOVE ZERO TO 月計件数
+                 ELSE
+                   CONTINUE
+               END-IF
+           END-IF.
+           ADD 値段 OF 領収書レコード TO 月計金額.
+           ADD 1                     TO 月計件数.
+           ADD 値段 OF 領収書レコード TO 総合計金額.
+      *
+       月別集計－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       月計印字               SECTION.
+      ***********************************
+      *
+           MOVE SPACES TO 出力行.
+           STRING 対象年月       DELIMITED BY SIZE
+                  " 件数:"       DELIMITED BY SIZE
+                  月計件数       DELIMITED BY SIZE
+                  " 金額:"       DELIMITED BY SIZE
+                  月計金額       DELIMITED BY SIZE
+                  INTO 出力行.
+           WRITE 出力レコード FROM 出力行
+             AFTER 2 LINE
+           END-WRITE.
+      *
+       月計印字－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       総合計印字             SECTION.
+      ***********************************
+      *
+           MOVE SPACES TO 出力行.
+           STRING "総合計金額:"   DELIMITED BY SIZE
+                  総合計金額      DELIMITED BY SIZE
+                  INTO 出力行.
+           WRITE 出力レコード FROM 出力行
+             AFTER 2 LINE
+           END-WRITE.
+      *
+       総合計印字－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       終了処理               SECTION.
+      ***********************************
+      *
+           CLOSE 領収書ファイル.
+           CLOSE 出力ファイル.
+      *
+       終了処理－ＥＸ.
+       EXIT.
+      *
+      ***********************************
+       異常終了処理           SECTION.
+      ***********************************
+      *
+           DISPLAY "異常終了しました。"
+           CALL "SUB9000" USING 異常終了情報
+             ON EXCEPTION
+               DISPLAY "サブルーチン呼出し失敗"
+             NOT ON EXCEPTION
+               CONTINUE
+           END-CALL.
+           STOP RUN.
+      *
+       異常終了処理－ＥＸ.
+       EXIT.
+      *

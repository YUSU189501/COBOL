@@ -9,16 +9,61 @@
            SELECT 出力人事ファイル ASSIGN TO
              "/home/suzuki/DATA/OUT2001"
              FILE STATUS IS 出力状態.
+           SELECT 制御ファイル ASSIGN TO
+             "/home/suzuki/DATA/PARAM2001"
+             FILE STATUS IS 制御状態.
+      *  所属コード・年齢順に並べ替えた人事ファイル。
+           SELECT 整列ワークファイル ASSIGN TO
+             "/home/suzuki/DATA/JINJI2001W".
+           SELECT 整列人事ファイル ASSIGN TO
+             "/home/suzuki/DATA/JINJI2001S"
+             FILE STATUS IS 整列状態.
+      *  OUT2001と同じ内容をCSV形式でも出力する。
+           SELECT CSV出力ファイル ASSIGN TO
+             "/home/suzuki/DATA/CSV2001"
+             FILE STATUS IS CSV状態.
+      *  実行のたびに1件ずつ増える実行通番を保持する。
+           SELECT 実行番号ファイル ASSIGN TO
+             "/home/suzuki/DATA/RUNID2001"
+             FILE STATUS IS 実行番号状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  人事ファイル.
            COPY CP001.
        FD  出力人事ファイル.
        01  出力人事レコード   PIC X(50).
+       FD  制御ファイル.
+       01  制御レコード.
+           05 改ページ件数    PIC 9(2).
+       FD  実行番号ファイル.
+       01  実行番号レコード.
+           05 前回実行番号    PIC 9(06).
+       FD  CSV出力ファイル.
+       01  CSV出力レコード.
+           COPY CP006A.
+       SD  整列ワークファイル.
+       01  整列作業レコード.
+           COPY CP006.
+       FD  整列人事ファイル.
+       01  整列人事レコード.
+           COPY CP006.
        WORKING-STORAGE        SECTION.
        01  状態.
            05 人事状態        PIC X(2).
            05 出力状態        PIC X(2).
+           05 制御状態        PIC X(2).
+           05 整列状態        PIC X(2).
+           05 CSV状態         PIC X(2).
+           05 実行番号状態    PIC X(2).
+      *  改ページの基準件数。制御ファイルが無い場合は10件とする。
+       01  改ページ基準       PIC 9(2) VALUE 10.
+      *  この回の実行日と実行通番。
+       01  実行日             PIC 9(08).
+       01  実行通番           PIC 9(06) VALUE 1.
+       01  実行情報行         PIC X(50).
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
        01  タイトル.
            COPY CP002.
        01  詳細行.
@@ -28,7 +73,24 @@
            88 終了            VALUE "2".
        01  件数               PIC 9(2).
            88 出力人事実行    VALUE ZERO.
-           88 改ページ        VALUE 10.
+      *  所属コード別の件数集計テーブル。
+       01  部門集計テーブル.
+           05 部門集計        OCCURS 20 TIMES
+                              INDEXED BY 部門添字.
+               10 部門集計コード      PIC X(3).
+               10 部門集計件数        PIC 9(4).
+       01  部門件数数         PIC 9(2) VALUE ZERO.
+       01  部門検出フラグ     PIC X(1).
+       01  総件数             PIC 9(4) VALUE ZERO.
+       01  集計行             PIC X(50).
+      *  従業員コードの重複検出用テーブル。
+       01  従業員集計テーブル.
+           05 従業員集計      OCCURS 100 TIMES
+                              INDEXED BY 従業員添字.
+               10 従業員集計コード    PIC X(5).
+       01  従業員件数数       PIC 9(3) VALUE ZERO.
+       01  重複検出フラグ     PIC X(1).
+       01  重複行             PIC X(50).
        PROCEDURE              DIVISION.
       ***********************************
        開始                   SECTION.
@@ -49,32 +111,130 @@
       *  人事ファイルを入力モードで開く。
            OPEN INPUT  人事ファイル.
            OPEN OUTPUT 出力人事ファイル.
+           OPEN OUTPUT CSV出力ファイル.
       *  ファイル存在チェックする。
-           IF "00" NOT = 人事状態 AND 出力状態
+           IF 人事状態 NOT = "00" OR 出力状態 NOT = "00"
+                                  OR CSV状態 NOT = "00"
              THEN
+               MOVE "PRO2001" TO 発生プログラム名
+               MOVE 人事状態 TO 入出力状態
+               MOVE "人事/出力/CSVオープン異常"
+                 TO 異常終了メッセージ
                PERFORM 終了処理
                PERFORM 異常終了処理
              ELSE
-               SET 続行 改ページ TO TRUE
+      *  所属コード昇順、所属内は年齢降順に並べ替える。
+               CLOSE 人事ファイル
+               SORT 整列ワークファイル
+                 ASCENDING KEY 所属コード
+                           OF 整列作業レコード
+                 DESCENDING KEY 年齢
+                           OF 整列作業レコード
+                 USING  人事ファイル
+                 GIVING 整列人事ファイル
+               OPEN INPUT 整列人事ファイル
+               IF "00" NOT = 整列状態
+                 THEN
+                   MOVE "PRO2001" TO 発生プログラム名
+                   MOVE 整列状態 TO 入出力状態
+                   MOVE "整列人事ファイルのオープン異常"
+                     TO 異常終了メッセージ
+                   PERFORM 終了処理
+                   PERFORM 異常終了処理
+                 ELSE
+                   CONTINUE
+               END-IF
+               SET 続行 TO TRUE
+               MOVE ZERO TO 件数
            END-IF.
+      *  制御ファイルがあれば改ページ基準件数を読み替える。
+           OPEN INPUT 制御ファイル.
+           IF 制御状態 = "00"
+             THEN
+               READ 制御ファイル
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF 改ページ件数 OF 制御レコード > 0
+                     THEN
+                       MOVE 改ページ件数 OF 制御レコード
+                         TO 改ページ基準
+                     ELSE
+                       CONTINUE
+                   END-IF
+               END-READ
+               CLOSE 制御ファイル
+             ELSE
+               CONTINUE
+           END-IF.
+      *  実行日・実行通番を採番し、出力ファイルの先頭に書き込む。
+           PERFORM 実行情報取得.
+           PERFORM 実行情報出力.
       *
        初期処理－ＥＸＴ.
            EXIT.
       *
+      ***********************************
+       実行情報取得           SECTION.
+      ***********************************
+      *
+           ACCEPT 実行日 FROM DATE YYYYMMDD.
+      *  前回の実行番号ファイルがあれば1を加えて今回の番号とする。
+           OPEN INPUT 実行番号ファイル.
+           IF 実行番号状態 = "00"
+             THEN
+               READ 実行番号ファイル
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   COMPUTE 実行通番 = 前回実行番号 + 1
+               END-READ
+               CLOSE 実行番号ファイル
+             ELSE
+               CONTINUE
+           END-IF.
+      *  今回の実行番号で実行番号ファイルを作り直す。
+           OPEN OUTPUT 実行番号ファイル.
+           MOVE 実行通番 TO 前回実行番号.
+           WRITE 実行番号レコード.
+           CLOSE 実行番号ファイル.
+      *
+       実行情報取得－ＥＸＴ.
+           EXIT.
+      *
+      ***********************************
+       実行情報出力           SECTION.
+      ***********************************
+      *
+           MOVE SPACES TO 実行情報行.
+           STRING "実行日:" DELIMITED BY SIZE
+                  実行日    DELIMITED BY SIZE
+                  " 実行番号:" DELIMITED BY SIZE
+                  実行通番  DELIMITED BY SIZE
+                  INTO 実行情報行.
+           WRITE 出力人事レコード FROM 実行情報行
+             AFTER 2 LINE
+           END-WRITE.
+           MOVE 実行情報行 TO CSV出力レコード.
+           WRITE CSV出力レコード.
+      *
+       実行情報出力－ＥＸＴ.
+           EXIT.
+      *
       ***********************************
        主処理               SECTION.
       ***********************************
       *
-      *  条件名「続行」かつ「改ページ」の場合。
-           IF 続行 AND 改ページ
+      *  条件名「続行」の場合。
+           IF 続行
              THEN
       *  条件名「終了」まで処理を繰り返す。
                PERFORM UNTIL 終了
-      *  人事ファイルを読み込む。
-                 READ 人事ファイル
+      *  整列人事ファイルを読み込む。
+                 READ 整列人事ファイル
                    AT END
                      SET 終了 TO TRUE
-                     IF 改ページ
+                     IF 件数 = ZERO
                        THEN
                          CONTINUE
                        ELSE
@@ -83,7 +243,7 @@
                    NOT AT END
                      PERFORM ヘッダー出力
                         THRU レコード出力
-                     IF 改ページ
+                     IF 件数 = 改ページ基準
                        THEN
                          PERFORM フッター出力
                        ELSE
@@ -104,8 +264,10 @@
       *
       *  出力人事ファイルを閉じる。
            CLOSE 出力人事ファイル.
-      *  人事ファイルを閉じる。
-           CLOSE 人事ファイル.
+      *  CSV出力ファイルを閉じる。
+           CLOSE CSV出力ファイル.
+      *  整列人事ファイルを閉じる。
+           CLOSE 整列人事ファイル.
       *
        終了処理－ＥＸＴ.
            EXIT.
@@ -115,7 +277,7 @@
       ***********************************
       *
       *  タイトルから出力人事ファイルに書き込む。
-           IF 改ページ
+           IF 件数 = ZERO
              THEN
                WRITE 出力人事レコード FROM タイトル
                  AFTER 2 LINE
@@ -134,18 +296,125 @@
       *
       *  詳細行を初期化する。。
            INITIALIZE 詳細行.
-      *  人事レコードを詳細行に1度に転記する。。
-           MOVE CORR 人事レコード TO 詳細行.
+      *  整列人事レコードを詳細行に1度に転記する。。
+           MOVE CORR 整列人事レコード TO 詳細行.
       *  詳細行から出力人事レコードに書き込む。
            WRITE 出力人事レコード FROM 詳細行
              AFTER 2 LINE
            END-WRITE.
+      *  同じ内容をCSV出力ファイルにも書き込む。
+           INITIALIZE CSV出力レコード.
+           MOVE CORR 整列人事レコード TO CSV出力レコード.
+           MOVE "," TO カンマＡ.
+           MOVE "," TO カンマＢ.
+           MOVE "," TO カンマＣ.
+           MOVE "," TO カンマＤ.
+           WRITE CSV出力レコード.
       *  件数を1件追加する。
            ADD 1 TO 件数.
+      *  所属コード別の集計と総件数を更新する。
+           PERFORM 部門集計更新.
+           ADD 1 TO 総件数.
+      *  従業員コードの重複を検査する。
+           PERFORM 重複検査.
+           IF 重複検出フラグ = "Y"
+             THEN
+               MOVE SPACES TO 重複行
+               STRING "重複あり 従業員コード:"
+                 DELIMITED BY SIZE
+                 従業員コード OF 整列人事レコード
+                 DELIMITED BY SIZE
+                 INTO 重複行
+               WRITE 出力人事レコード FROM 重複行
+                 AFTER 2 LINE
+               END-WRITE
+             ELSE
+               CONTINUE
+           END-IF.
       *
        レコード出力－ＥＸＴ.
            EXIT.
       *
+      ***********************************
+       重複検査               SECTION.
+      ***********************************
+      *
+      *  既に出現した従業員コードか探す。
+           MOVE "N" TO 重複検出フラグ.
+           PERFORM VARYING 従業員添字 FROM 1 BY 1
+             UNTIL 従業員添字 > 従業員件数数
+             IF 従業員集計コード(従業員添字) =
+                従業員コード OF 整列人事レコード
+               THEN
+                 MOVE "Y" TO 重複検出フラグ
+                 SET 従業員添字 TO 従業員件数数
+               ELSE
+                 CONTINUE
+             END-IF
+           END-PERFORM.
+      *  初出の従業員コードはテーブルに登録する。
+           IF 重複検出フラグ = "N"
+             THEN
+               IF 従業員件数数 < 100
+                 THEN
+                   ADD 1 TO 従業員件数数
+                   MOVE 従業員コード OF 整列人事レコード
+                     TO 従業員集計コード(従業員件数数)
+                 ELSE
+                   MOVE "PRO2001" TO 発生プログラム名
+                   MOVE SPACES TO 入出力状態
+                   MOVE "従業員集計テーブル上限超過"
+                     TO 異常終了メッセージ
+                   PERFORM 異常終了処理
+               END-IF
+             ELSE
+               CONTINUE
+           END-IF.
+      *
+       重複検査－ＥＸＴ.
+           EXIT.
+      *
+      ***********************************
+       部門集計更新           SECTION.
+      ***********************************
+      *
+      *  既に集計済みの所属コードか探す。
+           MOVE "N" TO 部門検出フラグ.
+           PERFORM VARYING 部門添字 FROM 1 BY 1
+             UNTIL 部門添字 > 部門件数数
+             IF 部門集計コード(部門添字) =
+                所属コード OF 整列人事レコード
+               THEN
+                 ADD 1 TO 部門集計件数(部門添字)
+                 MOVE "Y" TO 部門検出フラグ
+                 SET 部門添字 TO 部門件数数
+               ELSE
+                 CONTINUE
+             END-IF
+           END-PERFORM.
+      *  初めての所属コードの場合は新しい行に集計する。
+           IF 部門検出フラグ = "N"
+             THEN
+               IF 部門件数数 < 20
+                 THEN
+                   ADD 1 TO 部門件数数
+                   MOVE 所属コード OF 整列人事レコード
+                     TO 部門集計コード(部門件数数)
+                   MOVE 1 TO 部門集計件数(部門件数数)
+                 ELSE
+                   MOVE "PRO2001" TO 発生プログラム名
+                   MOVE SPACES TO 入出力状態
+                   MOVE "部門集計テーブル上限超過"
+                     TO 異常終了メッセージ
+                   PERFORM 異常終了処理
+               END-IF
+             ELSE
+               CONTINUE
+           END-IF.
+      *
+       部門集計更新－ＥＸＴ.
+           EXIT.
+      *
       ***********************************
        フッター出力           SECTION.
       ***********************************
@@ -154,16 +423,65 @@
            WRITE 出力人事レコード FROM 件数
                AFTER 2 LINE
            END-WRITE.
+      *  所属コード別の小計を書き込む。
+           PERFORM 部門別集計印字.
+      *  最終回は総合計を書き込む。
+           IF 終了
+             THEN
+               MOVE SPACES TO 集計行
+               STRING "総合計件数:" DELIMITED BY SIZE
+                      総件数         DELIMITED BY SIZE
+                      INTO 集計行
+               WRITE 出力人事レコード FROM 集計行
+                 AFTER 2 LINE
+               END-WRITE
+             ELSE
+               CONTINUE
+           END-IF.
+      *  次ページに備えて件数と所属コード別集計テーブルを
+      *  クリアする。
+           MOVE ZERO TO 件数.
+           INITIALIZE 部門集計テーブル.
+           MOVE ZERO TO 部門件数数.
       *
        フッター出力－ＥＸＴ.
            EXIT.
       *
+      ***********************************
+       部門別集計印字         SECTION.
+      ***********************************
+      *
+      *  所属コードごとの小計行を書き込む。
+           PERFORM VARYING 部門添字 FROM 1 BY 1
+             UNTIL 部門添字 > 部門件数数
+             MOVE SPACES TO 集計行
+             STRING "所属" DELIMITED BY SIZE
+                    部門集計コード(部門添字)
+                      DELIMITED BY SIZE
+                    " 小計:" DELIMITED BY SIZE
+                    部門集計件数(部門添字)
+                      DELIMITED BY SIZE
+                    INTO 集計行
+             WRITE 出力人事レコード FROM 集計行
+               AFTER 2 LINE
+             END-WRITE
+           END-PERFORM.
+      *
+       部門別集計印字－ＥＸＴ.
+           EXIT.
+      *
       ***********************************
        異常終了処理           SECTION.
       ***********************************
       *
       *  異常処理でプログラムを終了させる。
            DISPLAY "異常終了しました。"
+           CALL "SUB9000" USING 異常終了情報
+             ON EXCEPTION
+               DISPLAY "サブルーチン呼出し失敗"
+             NOT ON EXCEPTION
+               CONTINUE
+           END-CALL.
            STOP RUN.
       *
        異常終了処理－ＥＸＴ.

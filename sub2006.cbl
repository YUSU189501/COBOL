@@ -6,16 +6,30 @@
            SELECT 結果ファイル ASSIGN TO
              "/home/suzuki/DATA/KEKKA2003"
              FILE STATUS IS 結果状態.
+      *  併合結果の監査証跡を残す出力ファイル。
+           SELECT 監査ファイル ASSIGN TO
+             "/home/suzuki/DATA/AUDIT2003"
+             FILE STATUS IS 監査状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  結果ファイル.
        01  結果レコード.
            COPY CP006.
       *
+       FD  監査ファイル.
+       01  監査レコード       PIC X(60).
        WORKING-STORAGE        SECTION.
        01  ワークエリア.
            05 結果状態        PIC X(2).
+           05 監査状態        PIC X(2).
            05 終了ステータス  PIC X(1).
+      *  年齢層別の件数集計。
+           05 ２０歳未満件数  PIC 9(04) VALUE ZERO.
+           05 ２０歳代件数    PIC 9(04) VALUE ZERO.
+           05 ３０歳代件数    PIC 9(04) VALUE ZERO.
+           05 ４０歳代件数    PIC 9(04) VALUE ZERO.
+           05 ５０歳代件数    PIC 9(04) VALUE ZERO.
+           05 ６０歳以上件数  PIC 9(04) VALUE ZERO.
       *
        PROCEDURE              DIVISION.
        開始                   SECTION.
@@ -34,8 +48,18 @@
       *
       *結果ファイルを入力モードで開く。
            OPEN INPUT 結果ファイル.
+      *監査ファイルは実行のたびに消さず、既存のログに追記する。
+      *ファイルが無ければ新規に作る。
+           OPEN EXTEND 監査ファイル.
+           IF 監査状態 NOT = "00"
+             THEN
+               CLOSE 監査ファイル
+               OPEN OUTPUT 監査ファイル
+             ELSE
+               CONTINUE
+           END-IF.
       *ファイル存在チェックする。
-           IF 結果状態 = "00"
+           IF "00" = 結果状態 AND 監査状態
              THEN
                CONTINUE
              ELSE
@@ -57,24 +81,84 @@
              READ 結果ファイル
                AT END
                  MOVE "1" TO 終了ステータス
+                 PERFORM 年代別件数出力
                NOT AT END
                  DISPLAY 従業員コード ","
                          所属コード ","
                          氏名 ","
                          年齢 ","
                          性別
+                 MOVE SPACES TO 監査レコード
+                 STRING 従業員コード "," 所属コード ","
+                        氏名 "," 年齢 "," 性別
+                        DELIMITED BY SIZE
+                        INTO 監査レコード
+                 WRITE 監査レコード
+                 PERFORM 年代集計
              END-READ
            END-PERFORM.
       *
        主処理－ＥＸ.
        EXIT.
       *
+      ****************************************************
+       年代集計               SECTION.
+      ****************************************************
+      *
+      *年齢を年代別に振り分けて件数を積み上げる。
+           EVALUATE TRUE
+             WHEN 年齢 < 20
+               ADD 1 TO ２０歳未満件数
+             WHEN 年齢 < 30
+               ADD 1 TO ２０歳代件数
+             WHEN 年齢 < 40
+               ADD 1 TO ３０歳代件数
+             WHEN 年齢 < 50
+               ADD 1 TO ４０歳代件数
+             WHEN 年齢 < 60
+               ADD 1 TO ５０歳代件数
+             WHEN OTHER
+               ADD 1 TO ６０歳以上件数
+           END-EVALUATE.
+      *
+       年代集計－ＥＸ.
+       EXIT.
+      *
+      ****************************************************
+       年代別件数出力         SECTION.
+      ****************************************************
+      *
+      *年代別件数を監査ファイルに書き込む。
+           MOVE SPACES TO 監査レコード.
+           STRING "20歳未満:" ２０歳未満件数
+                  " 20代:" ２０歳代件数
+                  DELIMITED BY SIZE
+                  INTO 監査レコード
+           WRITE 監査レコード.
+           MOVE SPACES TO 監査レコード.
+           STRING "30代:" ３０歳代件数
+                  " 40代:" ４０歳代件数
+                  DELIMITED BY SIZE
+                  INTO 監査レコード
+           WRITE 監査レコード.
+           MOVE SPACES TO 監査レコード.
+           STRING "50代:" ５０歳代件数
+                  " 60歳以上:" ６０歳以上件数
+                  DELIMITED BY SIZE
+                  INTO 監査レコード
+           WRITE 監査レコード.
+      *
+       年代別件数出力－ＥＸ.
+       EXIT.
+      *
       ****************************************************
        終了処理           SECTION.
       ****************************************************
       *
       *結果ファイルをクローズする。
            CLOSE 結果ファイル.
+      *監査ファイルをクローズする。
+           CLOSE 監査ファイル.
       *
        終了処理－ＥＸ.
        EXIT.

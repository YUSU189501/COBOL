@@ -9,6 +9,10 @@
            SELECT 合格者結果ファイル ASSIGN TO
              "/home/suzuki/DATA/SHIKENKEKKAFINAL"
              FILE STATUS IS 合格状態.
+      *  合格基準を指定する制御ファイル。
+           SELECT 合格基準ファイル ASSIGN TO
+             "/home/suzuki/DATA/PARAMDB02"
+             FILE STATUS IS 基準状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  試験結果ファイル.
@@ -17,14 +21,29 @@
        FD  合格者結果ファイル.
        01  合格者結果レコード.
            COPY CP008.
+       FD  合格基準ファイル.
+       01  合格基準レコード.
+         03 午前基準          PIC 9(3).
+         03 午後基準          PIC 9(3).
+         03 論述比率          PIC 9V99.
        WORKING-STORAGE        SECTION.
        01  状態.
          03 結果状態          PIC X(2).
          03 合格状態          PIC X(2).
+         03 基準状態          PIC X(2).
+      *  試験結果ファイルを開いたまま一致する受験者を探すフラグ。
+       01  一致フラグ           PIC X(1).
+         88 一致あり           VALUE "Y".
+      *  JUKENBI("YYYY-MM-DD")を受験日(9(08))の形式に戻した照合値。
+       01  照合受験日           PIC 9(08).
        01  件数.
          03 ロールバック件数  PIC 9(2) VALUE ZERO.
          03 コミット件数      PIC 9(2) VALUE ZERO.
          03 合格者件数        PIC 9(2) VALUE ZERO.
+         03 フェッチ件数      PIC 9(2) VALUE ZERO.
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
       ** 1.ホスト変数の定義
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME             PIC X(10) VALUE "mydb".
@@ -36,14 +55,20 @@
          03 CST-1X            PIC X(1) VALUE "1".
          03 CST-SQL-NF        PIC S9(5) VALUE +100.
        01  WK-SHIKENKEKKA.
+         03 SHIKENKAI         PIC 9(2).
          03 JUKENBI           PIC X(10).
          03 SHIKENKEKKA1.
            05 JUKENSHAID      PIC X(6).
+           05 JUKENSHANAME    PIC X(20).
            05 GOZEN           PIC 9(4).
            05 GOGO1           PIC 9(4).
            05 GOGO2           PIC 9(4).
            05 RONJUTU         PIC 9(4).
            05 HEIKINTEN       PIC 9(4).
+      *  合格基準。制御ファイルが無い場合は既定値のまま使う。
+       01  KIJUN-GOZEN          PIC 9(3) VALUE 60.
+       01  KIJUN-GOGO           PIC 9(3) VALUE 120.
+       01  KIJUN-RONJUTU-HIRITSU PIC 9V99 VALUE 0.30.
            EXEC SQL END DECLARE SECTION END-EXEC.
       ** 2.共通領域の定義
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -62,10 +87,57 @@
              ELSE
                CLOSE 試験結果ファイル
                CLOSE 合格者結果ファイル
+               MOVE "DBPRO02" TO 発生プログラム名
+               IF 結果状態 NOT = "00"
+                 THEN
+                   MOVE 結果状態 TO 入出力状態
+                 ELSE
+                   MOVE 合格状態 TO 入出力状態
+               END-IF
+               MOVE "オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
                DISPLAY "オープンエラー。"
                PERFORM PROEND
            END-IF.
       *
+      ** 合格基準ファイルがあれば合格基準を読み替える。
+           OPEN INPUT 合格基準ファイル.
+           IF 基準状態 = "00"
+             THEN
+               READ 合格基準ファイル
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF 午前基準 > 0
+                     THEN
+                       MOVE 午前基準 TO KIJUN-GOZEN
+                     ELSE
+                       CONTINUE
+                   END-IF
+                   IF 午後基準 > 0
+                     THEN
+                       MOVE 午後基準 TO KIJUN-GOGO
+                     ELSE
+                       CONTINUE
+                   END-IF
+                   IF 論述比率 > 0
+                     THEN
+                       MOVE 論述比率 TO KIJUN-RONJUTU-HIRITSU
+                     ELSE
+                       CONTINUE
+                   END-IF
+               END-READ
+               CLOSE 合格基準ファイル
+             ELSE
+               CONTINUE
+           END-IF.
+      *
       ** 4.データベース接続
            EXEC SQL
              CONNECT :USERNAME IDENTIFIED BY
@@ -86,6 +158,9 @@
                AT END
                  DISPLAY "READ END"
                NOT AT END
+                 MOVE 試験回
+                   OF 試験結果レコード
+                   TO SHIKENKAI
                  MOVE 受験日
                    OF 試験結果レコード(1:4)
                    TO JUKENBI(1:4)
@@ -100,28 +175,30 @@
                  MOVE 試験結果基本
                    OF 試験結果レコード
                    TO SHIKENKEKKA1
+                 PERFORM HEIKINTEN-SANSHUTSU
                  EXEC SQL
                    INSERT INTO shikenkekka
-                   VALUES (:JUKENBI,:JUKENSHAID,:GOZEN,
-                           :GOGO1,:GOGO2,:RONJUTU,
-                           :HEIKINTEN)
+                   VALUES (:SHIKENKAI,:JUKENBI,:JUKENSHAID,
+                           :JUKENSHANAME,:GOZEN,:GOGO1,
+                           :GOGO2,:RONJUTU,:HEIKINTEN)
                  END-EXEC
                  DISPLAY "SQLコード" SQLCODE
       *
-                 IF JUKENSHAID = "SW1900"
+      *          登録時のSQLCODEで実際にロールバックするか決める。
+                 IF SQLCODE < 0
                    THEN
                      EXEC SQL
                        ROLLBACK
                      END-EXEC
-                     DISPLAY "受験者ID='SW1900'は"
-                             "ロールバックされました。"
+                     DISPLAY "受験者ID='" JUKENSHAID "'は"
+                             "登録エラーのためロールバックされました。"
                      ADD 1 TO ロールバック件数
                    ELSE
                      EXEC SQL
                        COMMIT
                      END-EXEC
                      ADD 1 TO コミット件数
-                 END-IF 
+                 END-IF
              END-READ
            END-PERFORM.
       *
@@ -140,25 +217,46 @@
       ** SW1046の更新
            EXEC SQL
              UPDATE shikenkekka
-             SET gogo1 = (80 * 4) - 
+             SET gogo1 = (80 * 4) -
                          (86 + 68 + 91)
              WHERE Jukenshaid = 'SW1046'
            END-EXEC.
            DISPLAY "SQLコード" SQLCODE.
+      *  訂正した得点で平均点を算出し直す。
+           EXEC SQL
+             UPDATE shikenkekka
+             SET heikinten = (gozen + gogo1 + gogo2 + ronjutu) / 4
+             WHERE Jukenshaid = 'SW1046'
+           END-EXEC.
+           DISPLAY "SQLコード" SQLCODE.
       ** SW1350の更新
            EXEC SQL
              UPDATE shikenkekka
-             SET ronjutu = (68 * 4) - 
+             SET ronjutu = (68 * 4) -
                            (65 + 53 + 70)
              WHERE Jukenshaid = 'SW1350'
            END-EXEC.
            DISPLAY "SQLコード" SQLCODE.
+      *  訂正した得点で平均点を算出し直す。
+           EXEC SQL
+             UPDATE shikenkekka
+             SET heikinten = (gozen + gogo1 + gogo2 + ronjutu) / 4
+             WHERE Jukenshaid = 'SW1350'
+           END-EXEC.
+           DISPLAY "SQLコード" SQLCODE.
       ** SW1877の更新
            EXEC SQL
              UPDATE shikenkekka
-             SET gozen = (56 * 4) - 
+             SET gozen = (56 * 4) -
                          (59 + 56 + 36)
-             WHERE Jukenshaid = 'SW1046'
+             WHERE Jukenshaid = 'SW1877'
+           END-EXEC.
+           DISPLAY "SQLコード" SQLCODE.
+      *  訂正した得点で平均点を算出し直す。
+           EXEC SQL
+             UPDATE shikenkekka
+             SET heikinten = (gozen + gogo1 + gogo2 + ronjutu) / 4
+             WHERE Jukenshaid = 'SW1877'
            END-EXEC.
            DISPLAY "SQLコード" SQLCODE.
       *
@@ -181,17 +279,24 @@
       *
       ** 9.プログラム終了
            PERFORM PROEND.
+      *
+       HEIKINTEN-SANSHUTSU     SECTION.
+      *  入力ファイルの値に関わらず、4科目点から平均点を算出し直す。
+           COMPUTE HEIKINTEN =
+             (GOZEN + GOGO1 + GOGO2 + RONJUTU) / 4.
       *
        OPEN-RTN               SECTION.
+      *
            DISPLAY "カーソルオープン処理".
            EXEC SQL
              DECLARE CRS01 CURSOR FOR
              SELECT *
              FROM shikenkekka
-             WHERE gozen >= 60
-               AND gogo1 + gogo2 >= 120
-               AND 0.3 * (gozen + gogo1 + gogo2 +
-                   ronjutu) <= ronjutu
+             WHERE gozen >= :KIJUN-GOZEN
+               AND gogo1 + gogo2 >= :KIJUN-GOGO
+               AND :KIJUN-RONJUTU-HIRITSU *
+                   (gozen + gogo1 + gogo2 +
+                    ronjutu) <= ronjutu
              ORDER BY jukenbi,jukenshaid
            END-EXEC.
       *
@@ -205,7 +310,6 @@
        FETCH-RTN              SECTION.
       *
            DISPLAY "FETCH処理".
-      *
       * 試験結果ファイル再OPEN
            OPEN INPUT 試験結果ファイル.
            IF "00" = 結果状態
@@ -214,6 +318,16 @@
              ELSE
                CLOSE 試験結果ファイル
                CLOSE 合格者結果ファイル
+               MOVE "DBPRO02" TO 発生プログラム名
+               MOVE 結果状態 TO 入出力状態
+               MOVE "オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
                DISPLAY "オープンエラー。"
                PERFORM PROEND
            END-IF.
@@ -228,32 +342,53 @@
                MOVE CST-1X TO SW-NOTFOUND
                DISPLAY SQLCODE
              ELSE
-               DISPLAY "受験日:" JUKENBI
+               ADD 1 TO フェッチ件数
+               DISPLAY "試験回:" SHIKENKAI
+                       "受験日:" JUKENBI
                        "合格者ID:" JUKENSHAID
-               PERFORM UNTIL 結果状態 NOT = "00"
+                       "合格者名:" JUKENSHANAME
+               MOVE JUKENBI(1:4) TO 照合受験日(1:4)
+               MOVE JUKENBI(6:2) TO 照合受験日(5:2)
+               MOVE JUKENBI(9:2) TO 照合受験日(7:2)
+               MOVE "N" TO 一致フラグ
+               INITIALIZE 合格者結果レコード
+               PERFORM UNTIL 結果状態 NOT = "00" OR 一致あり
                  READ 試験結果ファイル
                    AT END
                      CONTINUE
                    NOT AT END
                      IF 受験者ID
-                        OF 試験結果レコード =
-                        JUKENSHAID
+                        OF 試験結果レコード = JUKENSHAID
+                        AND 受験日
+                        OF 試験結果レコード = 照合受験日
+                        AND 試験回
+                        OF 試験結果レコード = SHIKENKAI
                        THEN
+                         MOVE 試験回
+                           OF 試験結果レコード
+                           TO 試験回
+                           OF 合格者結果レコード
                          MOVE 受験日
-                           OF 試験結果レコード 
-                           TO 受験日 
+                           OF 試験結果レコード
+                           TO 受験日
                            OF 合格者結果レコード
+                         MOVE "Y" TO 一致フラグ
                        ELSE
                          CONTINUE
                      END-IF
                  END-READ
                END-PERFORM
-               MOVE SHIKENKEKKA1
-                 TO 試験結果基本
-                 OF 合格者結果レコード
-               WRITE 合格者結果レコード
-               DISPLAY "合格者結果ファイル出力"
-               ADD 1 TO 合格者件数
+               IF 一致あり
+                 THEN
+                   MOVE SHIKENKEKKA1
+                     TO 試験結果基本
+                     OF 合格者結果レコード
+                   WRITE 合格者結果レコード
+                   DISPLAY "合格者結果ファイル出力"
+                   ADD 1 TO 合格者件数
+                 ELSE
+                   DISPLAY "未一致 ID:" JUKENSHAID
+               END-IF
                CLOSE 試験結果ファイル
            END-IF.
            DISPLAY "合格者件数" 合格者件数.
@@ -272,6 +407,15 @@
       * ファイルクローズ
            CLOSE 試験結果ファイル.
            CLOSE 合格者結果ファイル.
+      *
+      * カーソルのフェッチ件数と実際の出力件数を突き合わせる。
+           IF フェッチ件数 NOT = 合格者件数
+             THEN
+               DISPLAY "件数不一致 フェッチ件数:" フェッチ件数
+                       "合格者件数:" 合格者件数
+             ELSE
+               CONTINUE
+           END-IF.
       *
        PROEND                 SECTION.
       *

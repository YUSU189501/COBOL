@@ -0,0 +1,148 @@
+       IDENTIFICATION         DIVISION.
+       PROGRAM-ID.            Main05.
+      *  人事部・総務部の両ファイルを社員コードで横断検索する。
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+      *  利用頻度の高いファイルのため索引編成とする。社員コードを
+      *  キーに直接READできるので、全件読み込みは不要になる。
+           SELECT 人事部ファイル ASSIGN TO
+             "/home/suzuki/DATA/JINJI2007"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS 社員コード OF 人事部レコード
+             FILE STATUS IS 人事状態.
+           SELECT 総務部ファイル ASSIGN TO
+             "/home/suzuki/DATA/SOUMU2007"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS 社員コード OF 総務部レコード
+             FILE STATUS IS 総務状態.
+       DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  人事部ファイル.
+       01  人事部レコード.
+         03 社員コード        PIC X(5).
+         03 氏名              PIC X(40).
+         03 年齢              PIC 9(2).
+       FD  総務部ファイル.
+       01  総務部レコード.
+         03 社員コード        PIC X(5).
+         03 氏名              PIC X(40).
+         03 年齢              PIC 9(2).
+       WORKING-STORAGE        SECTION.
+       01  状態.
+         03 人事状態          PIC X(2).
+         03 総務状態          PIC X(2).
+       01  検索コード         PIC X(5).
+           88 検索終了        VALUE "END  ".
+       01  検索結果フラグ     PIC X(1).
+           88 検索一致        VALUE "Y".
+       PROCEDURE              DIVISION.
+       対象抽出               SECTION.
+      *
+           PERFORM 初期化処理.
+      *
+           PERFORM 主処理.
+      *
+           PERFORM 終了処理.
+      *
+           STOP RUN.
+      *
+      *************************************************
+       初期化処理             SECTION.
+      *************************************************
+      *
+           OPEN INPUT 人事部ファイル.
+           OPEN INPUT 総務部ファイル.
+           IF "00" = 人事状態 AND 総務状態
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY "オープンエラー。"
+               STOP RUN
+           END-IF.
+      *
+       初期化処理-EX.
+       EXIT.
+      *
+      *************************************************
+       主処理             SECTION.
+      *************************************************
+      *
+           MOVE SPACES TO 検索コード.
+           PERFORM UNTIL 検索終了
+             DISPLAY "社員コード(終了はENDを入力):"
+               WITH NO ADVANCING
+             ACCEPT 検索コード
+             IF 検索終了
+               THEN
+                 CONTINUE
+               ELSE
+                 PERFORM 検索処理
+             END-IF
+           END-PERFORM.
+      *
+       主処理-EX.
+       EXIT.
+      *
+      *************************************************
+       検索処理             SECTION.
+      *************************************************
+      *
+      *  索引編成なので社員コードをキーに直接READする。
+           MOVE "N" TO 検索結果フラグ.
+           MOVE 検索コード
+             TO 社員コード OF 人事部レコード.
+           READ 人事部ファイル
+             KEY IS 社員コード OF 人事部レコード
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE "Y" TO 検索結果フラグ
+               DISPLAY "部署:JINJIBU,"
+                       "社員コード:"
+                       社員コード OF 人事部レコード ","
+                       "氏名:" 氏名 OF 人事部レコード ","
+                       "年齢:" 年齢 OF 人事部レコード
+           END-READ.
+           IF 検索一致
+             THEN
+               CONTINUE
+             ELSE
+               MOVE 検索コード
+                 TO 社員コード OF 総務部レコード
+               READ 総務部ファイル
+                 KEY IS 社員コード OF 総務部レコード
+                 INVALID KEY
+                   CONTINUE
+                 NOT INVALID KEY
+                   MOVE "Y" TO 検索結果フラグ
+                   DISPLAY "部署:SOUMUBU,"
+                           "社員コード:"
+                           社員コード OF 総務部レコード ","
+                           "氏名:" 氏名 OF 総務部レコード ","
+                           "年齢:" 年齢 OF 総務部レコード
+               END-READ
+           END-IF.
+           IF 検索一致
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY "該当する社員コードはありません:"
+                       検索コード
+           END-IF.
+      *
+       検索処理-EX.
+       EXIT.
+      *
+      *************************************************
+       終了処理             SECTION.
+      *************************************************
+      *
+           CLOSE 人事部ファイル.
+           CLOSE 総務部ファイル.
+      *
+       終了処理-EX.
+       EXIT.
+      *

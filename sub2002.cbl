@@ -9,6 +9,10 @@
            SELECT 和暦ファイル ASSIGN TO
              "/home/suzuki/DATA/WAREKI2002"
              FILE STATUS IS 和暦状態.
+      *  SUB2002が異常終了した場合の再開位置を覚えておくファイル。
+           SELECT チェックポイントファイル ASSIGN TO
+             "/home/suzuki/DATA/CKPT2002"
+             FILE STATUS IS チェックポイント状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  西暦ファイル.
@@ -16,15 +20,22 @@
       *
        FD  和暦ファイル.
            COPY CP005.
+       FD  チェックポイントファイル.
+       01  チェックポイントレコード.
+           05 チェックポイント件数  PIC 9(02).
        WORKING-STORAGE        SECTION.
       *
        01  ワークエリア.
            05 状態.
              10 西暦状態      PIC X(02).
              10 和暦状態      PIC X(02).
+             10 チェックポイント状態
+                              PIC X(02).
            05 終了ステータス  PIC X(01).
            05 読み込み件数    PIC 9(02).
            05 出力件数        PIC 9(02).
+           05 再開件数        PIC 9(02) VALUE ZERO.
+           05 再開添字        PIC 9(02).
            05 閏年コード      PIC X(01).
            05 西暦年／１００  PIC 9(04).
            05 西暦年／４００  PIC 9(04).
@@ -41,6 +52,9 @@
                        REDEFINES 和暦年 PIC 9(02).
               10 和暦月       PIC X(02).
               10 和暦日       PIC X(02).
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
       *
        PROCEDURE              DIVISION.
       ************************************************
@@ -71,8 +85,14 @@
            INITIALIZE 退避レコード.
       * 西暦ファイルを入力モードで開く。
            OPEN INPUT 西暦ファイル.
-      * 和暦ファイルを出力モードで開く。
-           OPEN OUTPUT 和暦ファイル.
+      * チェックポイントファイルを調べ、前回の続きから再開する。
+           PERFORM チェックポイント読込.
+           IF 再開件数 > 0
+             THEN
+               OPEN EXTEND 和暦ファイル
+             ELSE
+               OPEN OUTPUT 和暦ファイル
+           END-IF.
       * ファイル存在チェックする。
            IF "00" NOT= 西暦状態 AND 和暦状態
              THEN
@@ -80,10 +100,49 @@
              ELSE
                CONTINUE
            END-IF.
+      * 前回処理済みの件数分、西暦ファイルを読み飛ばす。
+           IF 再開件数 > 0
+             THEN
+               PERFORM VARYING 再開添字 FROM 1 BY 1
+                 UNTIL 再開添字 > 再開件数
+                 READ 西暦ファイル
+                   AT END
+                     MOVE "1" TO 終了ステータス
+                   NOT AT END
+                     CONTINUE
+                 END-READ
+               END-PERFORM
+               MOVE 再開件数 TO 読み込み件数
+               MOVE 再開件数 TO 出力件数
+             ELSE
+               CONTINUE
+           END-IF.
       *
        初期処理－ＥＸ.
        EXIT.
       *
+      ************************************************
+       チェックポイント読込     SECTION.
+      ************************************************
+      *
+      * チェックポイントファイルがあれば再開件数を読み出す。
+           OPEN INPUT チェックポイントファイル.
+           IF チェックポイント状態 = "00"
+             THEN
+               READ チェックポイントファイル
+                 AT END
+                   MOVE ZERO TO 再開件数
+                 NOT AT END
+                   MOVE チェックポイント件数 TO 再開件数
+               END-READ
+               CLOSE チェックポイントファイル
+             ELSE
+               MOVE ZERO TO 再開件数
+           END-IF.
+      *
+       チェックポイント読込－ＥＸ.
+       EXIT.
+      *
       ************************************************
        主処理                 SECTION.
       ************************************************
@@ -105,6 +164,7 @@
                  PERFORM 西暦和暦処理
                  PERFORM 和暦出力処理
                  ADD 1 TO 出力件数
+                 PERFORM チェックポイント書込
                  INITIALIZE 退避レコード
              END-READ
            END-PERFORM.
@@ -301,6 +361,13 @@
       *西暦年月日から和暦年を割り出す。
            IF 西暦年 IS NUMERIC
              THEN
+      * 明治以前(1868年10月23日より前)の日付は変換できない。
+               IF 西暦年月日 < 18681023
+                 THEN
+                   PERFORM 異常終了処理
+                 ELSE
+                   CONTINUE
+               END-IF
                IF ( 西暦年月日 >= 18681023 ) AND
                   ( 西暦年月日 <= 19120729 )
                  THEN
@@ -376,6 +443,19 @@
        和暦出力処理－ＥＸ.
        EXIT.
       *
+      ************************************************
+       チェックポイント書込     SECTION.
+      ************************************************
+      *
+      * 現在の読み込み件数をチェックポイントファイルに書き直す。
+           OPEN OUTPUT チェックポイントファイル.
+           MOVE 読み込み件数 TO チェックポイント件数.
+           WRITE チェックポイントレコード.
+           CLOSE チェックポイントファイル.
+      *
+       チェックポイント書込－ＥＸ.
+       EXIT.
+      *
       ************************************************
        終了処理                 SECTION.
       ************************************************
@@ -384,6 +464,9 @@
            CLOSE 和暦ファイル.
       * 西暦ファイルを閉じる。
            CLOSE 西暦ファイル.
+      * 正常終了したのでチェックポイントを解除する。
+           MOVE ZERO TO 読み込み件数.
+           PERFORM チェックポイント書込.
       *
       * SUB2003呼出し。
            CALL "SUB2003"
@@ -419,11 +502,23 @@
              NOT ON EXCEPTION
                CONTINUE
            END-CALL.
+      *
+      * 異常終了ログにも記録しておく。
+           MOVE "SUB2002" TO 発生プログラム名.
+           MOVE 西暦状態 TO 入出力状態.
+           MOVE "日付変換処理の異常終了"
+             TO 異常終了メッセージ.
+           CALL "SUB9000" USING 異常終了情報
+             ON EXCEPTION
+               DISPLAY "サブルーチン呼出し失敗"
+             NOT ON EXCEPTION
+               CONTINUE
+           END-CALL.
       *
            DISPLAY "***SUB2002 ABEND***".
       *
       * プログラムを終了させる。
-           EXIT-PROGRAM.
+           EXIT PROGRAM.
       *
        異常終了処理－ＥＸ.
        EXIT.

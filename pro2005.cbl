@@ -6,14 +6,30 @@
            SELECT 人事ファイル2 ASSIGN TO
              "/home/suzuki/DATA/JINJI2003-2"
              FILE STATUS IS 人事状態.
+      *  人事ファイル2のもとになる社員名簿入力ファイル。
+           SELECT 入力ファイル2 ASSIGN TO
+             "/home/suzuki/DATA/JINJIIN2005"
+             FILE STATUS IS 入力状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  人事ファイル2.
        01  人事レコード2.
            COPY CP006A.
+       FD  入力ファイル2.
+       01  入力レコード2.
+           COPY CP006A.
       *
        WORKING-STORAGE        SECTION.
        01  人事状態           PIC X(2).
+       01  入力状態           PIC X(2).
+       01  終了ステータス     PIC X(1).
+           88 読込終了        VALUE "1".
+      *  有効な所属コードの一覧。
+           COPY CP009.
+       01  所属検出フラグ     PIC X(1).
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
       *
        PROCEDURE              DIVISION.
        開始                   SECTION.
@@ -24,7 +40,7 @@
       *
            PERFORM 終了処理.
       *
-           STOP RUN.
+           EXIT PROGRAM.
       *
       ****************************************************
        初期処理               SECTION.
@@ -48,10 +64,41 @@
              THEN
                CONTINUE
              ELSE
+               MOVE "PRO2005" TO 発生プログラム名
+               MOVE 人事状態 TO 入出力状態
+               MOVE "オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
                DISPLAY "オープンエラー。"
                        "プログラムを終了します。"
                STOP RUN
            END-IF.
+      *
+      *入力ファイルを入力モードで開く。
+           OPEN INPUT 入力ファイル2.
+           IF 入力状態 NOT = "00"
+             THEN
+               CLOSE 人事ファイル2
+               MOVE "PRO2005" TO 発生プログラム名
+               MOVE 入力状態 TO 入出力状態
+               MOVE "入力ファイルのオープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
+               DISPLAY "入力ファイルのオープンエラー"
+               STOP RUN
+             ELSE
+               CONTINUE
+           END-IF.
       *
        初期処理－ＥＸ.
        EXIT.
@@ -60,47 +107,16 @@
        主処理                 SECTION.
       ****************************************************
       *
-      *書き込み処理する。
-           MOVE "22222"      TO 従業員コード.
-           MOVE ","          TO カンマＡ.
-           MOVE "BBB"        TO 所属コード.
-           MOVE ","          TO カンマＢ.
-           MOVE "佐藤花子"   TO 氏名.
-           MOVE ","          TO カンマＣ.
-           MOVE 25           TO 年齢.
-           MOVE ","          TO カンマＤ.
-           MOVE "F"          TO 性別.
-           PERFORM 書き込み処理.
-           MOVE "44444"      TO 従業員コード.
-           MOVE ","          TO カンマＡ.
-           MOVE "DDD"        TO 所属コード.
-           MOVE ","          TO カンマＢ.
-           MOVE "鈴木さくら" TO 氏名.
-           MOVE ","          TO カンマＣ.
-           MOVE 25           TO 年齢.
-           MOVE ","          TO カンマＤ.
-           MOVE "F"          TO 性別.
-           PERFORM 書き込み処理.
-           MOVE "66666"      TO 従業員コード.
-           MOVE ","          TO カンマＡ.
-           MOVE "FFF"        TO 所属コード.
-           MOVE ","          TO カンマＢ.
-           MOVE "高橋裕子"   TO 氏名.
-           MOVE ","          TO カンマＣ.
-           MOVE 25           TO 年齢.
-           MOVE ","          TO カンマＤ.
-           MOVE "F"          TO 性別.
-           PERFORM 書き込み処理.
-           MOVE "88888"      TO 従業員コード.
-           MOVE ","          TO カンマＡ.
-           MOVE "HHH"        TO 所属コード.
-           MOVE ","          TO カンマＢ.
-           MOVE "渡辺友里"   TO 氏名.
-           MOVE ","          TO カンマＣ.
-           MOVE 25           TO 年齢.
-           MOVE ","          TO カンマＤ.
-           MOVE "F"          TO 性別.
-           PERFORM 書き込み処理.
+      *入力ファイル2が尽きるまで読み込んで書き込む。
+           PERFORM UNTIL 読込終了
+             READ 入力ファイル2
+               AT END
+                 SET 読込終了 TO TRUE
+               NOT AT END
+                 MOVE CORR 入力レコード2 TO 人事レコード2
+                 PERFORM 書き込み処理
+             END-READ
+           END-PERFORM.
       *
        主処理－ＥＸ.
        EXIT.
@@ -109,19 +125,49 @@
        書き込み処理           SECTION.
       ****************************************************
       *
-      *人事レコードに書き込む。
-           WRITE 人事レコード2
-           END-WRITE.
+      *所属コードを検証してから書き込む。
+           PERFORM 所属コード検証.
+           IF 所属検出フラグ = "Y"
+             THEN
+               WRITE 人事レコード2
+               END-WRITE
+             ELSE
+               DISPLAY "不正な所属コード:"
+                       所属コード OF 人事レコード2
+           END-IF.
       *
        書き込み処理－ＥＸ.
        EXIT.
       *
+      ****************************************************
+       所属コード検証         SECTION.
+      ****************************************************
+      *
+      *所属コードテーブルに存在するか調べる。
+           MOVE "N" TO 所属検出フラグ.
+           PERFORM VARYING 所属添字 FROM 1 BY 1
+             UNTIL 所属添字 > 8
+             IF 所属コード項目(所属添字) =
+                所属コード OF 人事レコード2
+               THEN
+                 MOVE "Y" TO 所属検出フラグ
+                 SET 所属添字 TO 8
+               ELSE
+                 CONTINUE
+             END-IF
+           END-PERFORM.
+      *
+       所属コード検証－ＥＸ.
+       EXIT.
+      *
       ****************************************************
        終了処理           SECTION.
       ****************************************************
       *
       *人事ファイルをクローズする。
            CLOSE 人事ファイル2.
+      *入力ファイルをクローズする。
+           CLOSE 入力ファイル2.
       *
        終了処理－ＥＸ.
        EXIT.

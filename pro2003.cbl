@@ -4,13 +4,28 @@
        INPUT-OUTPUT           SECTION.
        FILE-CONTROL.
            SELECT 人事ファイル1 ASSIGN TO
-             "/home/suzuki/DATA/JINJI2003-1".
+             "/home/suzuki/DATA/JINJI2003-1"
+             FILE STATUS IS 人事状態1.
            SELECT 人事ファイル2 ASSIGN TO
-             "/home/suzuki/DATA/JINJI2003-2".
+             "/home/suzuki/DATA/JINJI2003-2"
+             FILE STATUS IS 人事状態2.
+      *  併合対象を増やす場合に使う追加の人事ファイル。
+           SELECT 人事ファイル3 ASSIGN TO
+             "/home/suzuki/DATA/JINJI2003-3"
+             FILE STATUS IS 人事状態3.
+           SELECT 人事ファイル4 ASSIGN TO
+             "/home/suzuki/DATA/JINJI2003-4"
+             FILE STATUS IS 人事状態4.
            SELECT 結果ファイル ASSIGN TO
-             "/home/suzuki/DATA/KEKKA2003".
+             "/home/suzuki/DATA/KEKKA2003"
+             FILE STATUS IS 結果状態.
            SELECT 人事併合ファイル ASSIGN TO
-             "/home/suzuki/DATA/MERGE2003".
+             "/home/suzuki/DATA/MERGE2003"
+             FILE STATUS IS 併合状態.
+      *  今回併合する人事ファイルの本数を指定する制御ファイル。
+           SELECT 併合制御ファイル ASSIGN TO
+             "/home/suzuki/DATA/PARAM2003"
+             FILE STATUS IS 併合制御状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  人事ファイル1.
@@ -19,12 +34,37 @@
        FD  人事ファイル2.
        01  人事レコード2.
            COPY CP006.
+       FD  人事ファイル3.
+       01  人事レコード3.
+           COPY CP006.
+       FD  人事ファイル4.
+       01  人事レコード4.
+           COPY CP006.
        FD  結果ファイル.
        01  結果レコード.
            COPY CP006.
        SD  人事併合ファイル.
        01  人事併合レコード.
            COPY CP007.
+       FD  併合制御ファイル.
+       01  併合制御レコード.
+           05 併合ファイル数  PIC 9(1).
+       WORKING-STORAGE        SECTION.
+       01  状態.
+           05 人事状態1       PIC X(2).
+           05 人事状態2       PIC X(2).
+           05 人事状態3       PIC X(2).
+           05 人事状態4       PIC X(2).
+           05 結果状態        PIC X(2).
+           05 併合状態        PIC X(2).
+           05 併合制御状態    PIC X(2).
+      *  併合対象ファイル数。制御ファイルが無い場合は2本とする。
+       01  併合ファイル本数   PIC 9(1) VALUE 2.
+       01  検証前所属コード   PIC X(3) VALUE SPACES.
+       01  検証前従業員コード PIC X(5) VALUE SPACES.
+       01  検証件数           PIC 9(4) VALUE ZERO.
+       01  検証終了ステータス PIC X(1).
+           88 検証終了        VALUE "1".
        PROCEDURE              DIVISION.
        開始                   SECTION.
       *
@@ -32,7 +72,7 @@
       *
            PERFORM 併合処理.
       *
-           STOP RUN.
+           EXIT PROGRAM.
       *
       ****************************************************
        初期処理               SECTION.
@@ -42,6 +82,26 @@
            CALL "SUB2004".
       *SUB2005をコールする。
            CALL "SUB2005".
+      *併合制御ファイルがあれば併合ファイル本数を読み替える。
+           OPEN INPUT 併合制御ファイル.
+           IF 併合制御状態 = "00"
+             THEN
+               READ 併合制御ファイル
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF 併合ファイル数 > 0
+                     THEN
+                       MOVE 併合ファイル数
+                         TO 併合ファイル本数
+                     ELSE
+                       CONTINUE
+                   END-IF
+               END-READ
+               CLOSE 併合制御ファイル
+             ELSE
+               CONTINUE
+           END-IF.
       *
        初期処理－ＥＸ.
        EXIT.
@@ -49,15 +109,120 @@
        併合処理               SECTION.
       ****************************************************
       *
-      *併合処理をする。
-           MERGE 人事併合ファイル
-             ASCENDING  KEY 所属キー
-             DESCENDING KEY 従業員キー
-             USING  人事ファイル1 人事ファイル2
-             GIVING 結果ファイル.
+      *併合ファイル本数に応じて併合処理をする。
+           EVALUATE 併合ファイル本数
+             WHEN 2
+               MERGE 人事併合ファイル
+                 ASCENDING  KEY 所属キー
+                 DESCENDING KEY 従業員キー
+                 USING  人事ファイル1 人事ファイル2
+                 GIVING 結果ファイル
+             WHEN 3
+               MERGE 人事併合ファイル
+                 ASCENDING  KEY 所属キー
+                 DESCENDING KEY 従業員キー
+                 USING  人事ファイル1 人事ファイル2
+                        人事ファイル3
+                 GIVING 結果ファイル
+             WHEN 4
+               MERGE 人事併合ファイル
+                 ASCENDING  KEY 所属キー
+                 DESCENDING KEY 従業員キー
+                 USING  人事ファイル1 人事ファイル2
+                        人事ファイル3 人事ファイル4
+                 GIVING 結果ファイル
+             WHEN OTHER
+               DISPLAY "併合ファイル本数の指定異常:"
+                       併合ファイル本数
+               STOP RUN
+           END-EVALUATE.
+      *入力・出力ファイルの状態を確認する。
+           IF 人事状態1 NOT = "00" OR 人事状態2 NOT = "00"
+                       OR 結果状態 NOT = "00"
+                       OR 併合状態 NOT = "00"
+             THEN
+               DISPLAY "併合処理の入出力異常"
+               STOP RUN
+             ELSE
+               CONTINUE
+           END-IF.
+           IF 併合ファイル本数 >= 3
+             THEN
+               IF 人事状態3 NOT = "00"
+                 THEN
+                   DISPLAY "人事ファイル3の入出力異常"
+                   STOP RUN
+                 ELSE
+                   CONTINUE
+               END-IF
+             ELSE
+               CONTINUE
+           END-IF.
+           IF 併合ファイル本数 >= 4
+             THEN
+               IF 人事状態4 NOT = "00"
+                 THEN
+                   DISPLAY "人事ファイル4の入出力異常"
+                   STOP RUN
+                 ELSE
+                   CONTINUE
+               END-IF
+             ELSE
+               CONTINUE
+           END-IF.
+      *併合結果が整列順になっているか検証する。
+           PERFORM 併合後検証.
       *
       *SUB2006をコールする。
            CALL "SUB2006".
       *
        併合処理－ＥＸ.
        EXIT.
+      ****************************************************
+       併合後検証             SECTION.
+      ****************************************************
+      *
+           MOVE "0" TO 検証終了ステータス.
+           OPEN INPUT 結果ファイル.
+           PERFORM UNTIL 検証終了
+             READ 結果ファイル
+               AT END
+                 MOVE "1" TO 検証終了ステータス
+               NOT AT END
+                 ADD 1 TO 検証件数
+                 IF 検証件数 > 1
+                   THEN
+                     IF 所属コード OF 結果レコード
+                          < 検証前所属コード
+                       THEN
+                         DISPLAY "併合順序異常 件数:"
+                                  検証件数
+                       ELSE
+                         IF 所属コード OF 結果レコード
+                              = 検証前所属コード
+                           THEN
+                             IF 従業員コード OF 結果レコード
+                                  > 検証前従業員コード
+                               THEN
+                                 DISPLAY "従業員順序異常 件数:"
+                                          検証件数
+                               ELSE
+                                 CONTINUE
+                             END-IF
+                           ELSE
+                             CONTINUE
+                         END-IF
+                     END-IF
+                   ELSE
+                     CONTINUE
+                 END-IF
+                 MOVE 所属コード OF 結果レコード
+                   TO 検証前所属コード
+                 MOVE 従業員コード OF 結果レコード
+                   TO 検証前従業員コード
+             END-READ
+           END-PERFORM.
+           CLOSE 結果ファイル.
+      *
+       併合後検証－ＥＸ.
+       EXIT.

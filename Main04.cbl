@@ -0,0 +1,97 @@
+       IDENTIFICATION         DIVISION.
+       PROGRAM-ID.            Main04.
+      *  Main03の年齢帯判定の境界値を網羅したテストデータを
+      *  年齢ファイルへ書き出す。
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           SELECT 年齢ファイル ASSIGN TO
+             "/home/suzuki/DATA/NENREI2003"
+             FILE STATUS IS 年齢状態.
+       DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  年齢ファイル.
+       01  年齢レコード.
+           05 年齢            PIC 9(02).
+       WORKING-STORAGE        SECTION.
+       01  年齢状態           PIC X(2).
+       PROCEDURE              DIVISION.
+       開始                   SECTION.
+       初期処理.
+           OPEN INPUT 年齢ファイル.
+           IF 年齢状態 = "00"
+             THEN
+               CLOSE 年齢ファイル
+               DISPLAY "既存ファイルのため終了します"
+               GO TO プログラム終了
+             ELSE
+               CONTINUE
+           END-IF.
+      *
+           OPEN OUTPUT 年齢ファイル.
+           IF 年齢状態 = "00"
+             THEN
+               CONTINUE
+             ELSE
+               DISPLAY "オープンエラー。"
+                       "プログラムを終了します。"
+           END-IF.
+       データ作成処理.
+      *  １０歳未満の境界：下限0、上限9。
+           MOVE 0
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *
+           MOVE 9
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *  １０歳未満とならない直近値。
+           MOVE 10
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *  ３０歳代の境界：下限30、上限39。
+           MOVE 29
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *
+           MOVE 30
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *
+           MOVE 39
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *
+           MOVE 40
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *  ４４歳の単独値。
+           MOVE 44
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *  ５５歳の単独値。
+           MOVE 55
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *  ７５歳以上の境界：下限75。
+           MOVE 74
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *
+           MOVE 75
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *
+           MOVE 99
+             TO 年齢.
+           PERFORM 書き込み処理.
+      *
+           CLOSE 年齢ファイル.
+      *
+           GO TO プログラム終了.
+      *
+       書き込み処理.
+           WRITE 年齢レコード.
+      *
+       プログラム終了.
+           STOP RUN.

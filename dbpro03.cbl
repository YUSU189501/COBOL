@@ -3,38 +3,75 @@
        ENVIRONMENT            DIVISION.
        INPUT-OUTPUT           SECTION.
        FILE-CONTROL.
+      *  利用頻度の高いファイルのため索引編成とする。
            SELECT 人事部ファイル ASSIGN TO
              "/home/suzuki/DATA/JINJI2007"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS 社員コード OF 人事部レコード
              FILE STATUS IS 人事状態.
            SELECT 総務部ファイル ASSIGN TO
              "/home/suzuki/DATA/SOUMU2007"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS 社員コード OF 総務部レコード
              FILE STATUS IS 総務状態.
            SELECT 退職者ファイル ASSIGN TO
              "/home/suzuki/DATA/TAISYOKU2007"
              FILE STATUS IS 退職状態.
+      *  退職対象とみなす年齢を指定する制御ファイル。
+           SELECT 退職年齢ファイル ASSIGN TO
+             "/home/suzuki/DATA/PARAMDB03"
+             FILE STATUS IS 退職年齢状態.
+      *  全件削除前の退職者テーブルを退避するアーカイブファイル。
+           SELECT 退職者アーカイブファイル ASSIGN TO
+             "/home/suzuki/DATA/TAISYOKU2007ARC"
+             FILE STATUS IS アーカイブ状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  人事部ファイル.
        01  人事部レコード.
+         03 社員コード        PIC X(5).
          03 氏名              PIC X(40).
          03 年齢              PIC 9(2).
        FD  総務部ファイル.
        01  総務部レコード.
+         03 社員コード        PIC X(5).
          03 氏名              PIC X(40).
          03 年齢              PIC 9(2).
        FD  退職者ファイル.
        01  退職者レコード     PIC X(51).
+       FD  退職年齢ファイル.
+       01  退職年齢レコード.
+         03 退職年齢          PIC 9(2).
+       FD  退職者アーカイブファイル.
+       01  アーカイブレコード PIC X(51).
        WORKING-STORAGE        SECTION.
        01  状態.
          03 人事状態          PIC X(2).
          03 総務状態          PIC X(2).
          03 退職状態          PIC X(2).
+         03 退職年齢状態      PIC X(2).
+         03 アーカイブ状態    PIC X(2).
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
+      *  退職対象とみなす年齢。制御ファイルが無い場合は60とする。
+       01  退職判定年齢       PIC 9(2) VALUE 60.
+      *  有効な部署コードの一覧。
+       01  部署コードテーブル値.
+         03 FILLER            PIC X(7) VALUE "JINJIBU".
+         03 FILLER            PIC X(7) VALUE "SOUMUBU".
+       01  部署コードテーブル
+                              REDEFINES 部署コードテーブル値.
+         03 部署コード項目    PIC X(7) OCCURS 2 TIMES
+                              INDEXED BY 部署添字.
+       01  部署検出フラグ     PIC X(1).
        01  カウンタ.
          03 人事カウンタ      PIC 9(2).
          03 総務カウンタ      PIC 9(2).
        01  社員情報.
          03 部署 OCCURS 2 INDEXED BY K.
            05 従業員 OCCURS 30 INDEXED BY L.
+             10 社員コード    PIC X(5).
              10 氏名          PIC X(40).
              10 年齢          PIC 9(2).
        01  タイトル           PIC X(30)
@@ -43,16 +80,22 @@
          03 退職者 OCCURS 60 INDEXED BY A1 A2.
            05 部              PIC 9(1).
            05 社員ナンバー    PIC 9(2).
+           05 社員コード      PIC X(5).
            05 名前            PIC X(40).
          03 部表示            PIC X(7).
        01  件数               PIC 9(2).
            88 印刷実行        VALUE ZERO.
            88 改ページ        VALUE 10.
+      *  taisyokusyaへ登録した件数とフェッチで数え直した件数の
+      *  突き合わせ用カウンタ。
+       01  照合件数           PIC 9(2).
        01  退避レコード.
          03 部署              PIC X(7).
          03 カンマ１          PIC X(1).
          03 社員番号          PIC 9(2).
          03 カンマ２          PIC X(1).
+         03 社員コード        PIC X(5).
+         03 カンマ３          PIC X(1).
          03 氏名              PIC X(40).
       *
       *** ホスト変数の定義
@@ -68,10 +111,19 @@
        01  SYAININFO.
          03 BUSYO         PIC X(7).
          03 SYAINBANGOU   PIC 9(2).
+         03 EMPCODE       PIC X(5).
          03 NAME          PIC X(40).
+      *  全件削除前のアーカイブ退避用ホスト変数。
+       01  ARCINFO.
+         03 ARCBUSYO       PIC X(7).
+         03 ARCSYAINBANGOU PIC 9(2).
+         03 ARCEMPCODE     PIC X(5).
+         03 ARCNAME        PIC X(40).
            EXEC SQL END DECLARE SECTION END-EXEC.
       *** 共通領域の定義
            EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       01  アーカイブ終了スイッチ PIC X(1) VALUE SPACE.
       *
        PROCEDURE              DIVISION.
       ************************************************
@@ -96,6 +148,7 @@
            INITIALIZE カウンタ.
            INITIALIZE 社員情報.
            INITIALIZE 表示データ.
+           INITIALIZE 照合件数.
       * ファイルオープン
            OPEN INPUT 人事部ファイル.
            OPEN INPUT 総務部ファイル.
@@ -107,15 +160,57 @@
                CLOSE 人事部ファイル
                CLOSE 総務部ファイル
                CLOSE 退職者ファイル
+               MOVE "DBPRO03" TO 発生プログラム名
+               IF 人事状態 NOT = "00"
+                 THEN
+                   MOVE 人事状態 TO 入出力状態
+                 ELSE
+                   IF 総務状態 NOT = "00"
+                     THEN
+                       MOVE 総務状態 TO 入出力状態
+                     ELSE
+                       MOVE 退職状態 TO 入出力状態
+                   END-IF
+               END-IF
+               MOVE "オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
                DISPLAY "オープンエラー。"
                STOP RUN
            END-IF.
+      * 退職年齢ファイルがあれば判定年齢を読み替える。
+           OPEN INPUT 退職年齢ファイル.
+           IF 退職年齢状態 = "00"
+             THEN
+               READ 退職年齢ファイル
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF 退職年齢 > 0
+                     THEN
+                       MOVE 退職年齢 TO 退職判定年齢
+                     ELSE
+                       CONTINUE
+                   END-IF
+               END-READ
+               CLOSE 退職年齢ファイル
+             ELSE
+               CONTINUE
+           END-IF.
       * データベースと接続
            EXEC SQL
              CONNECT :USERNAME IDENTIFIED BY
              :PASSWORD USING :DBNAME
            END-EXEC.
       *
+      * 全件削除前に退職者テーブルをアーカイブする。
+           PERFORM 退職者アーカイブ処理.
+      *
       * 全件削除
            EXEC SQL
              DELETE FROM taisyokusya
@@ -130,6 +225,76 @@
        初期処理－ＥＸ.
        EXIT.
       *
+      ************************************************
+       退職者アーカイブ処理   SECTION.
+      ************************************************
+      *
+      *全件削除前に退職者テーブルの内容をファイルへ退避する。
+           OPEN OUTPUT 退職者アーカイブファイル.
+           IF アーカイブ状態 NOT = "00"
+             THEN
+               MOVE "DBPRO03" TO 発生プログラム名
+               MOVE アーカイブ状態 TO 入出力状態
+               MOVE "アーカイブオープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
+               DISPLAY "アーカイブファイルの"
+                       "オープンエラー"
+               STOP RUN
+             ELSE
+               CONTINUE
+           END-IF.
+           MOVE SPACE TO アーカイブ終了スイッチ.
+           EXEC SQL
+             DECLARE ARCCSR CURSOR FOR
+               SELECT busyo,syainbangou,empcode,name
+               FROM taisyokusya
+           END-EXEC.
+           EXEC SQL
+             OPEN ARCCSR
+           END-EXEC.
+           PERFORM UNTIL アーカイブ終了スイッチ = CST-1X
+             EXEC SQL
+               FETCH ARCCSR
+               INTO :ARCBUSYO,:ARCSYAINBANGOU,
+                    :ARCEMPCODE,:ARCNAME
+             END-EXEC
+             IF SQLCODE = CST-SQL-NF
+               THEN
+                 MOVE CST-1X TO アーカイブ終了スイッチ
+               ELSE
+                 INITIALIZE 退避レコード
+                 MOVE ARCBUSYO
+                   TO 部署     OF 退避レコード
+                 MOVE ","
+                   TO カンマ１ OF 退避レコード
+                 MOVE ARCSYAINBANGOU
+                   TO 社員番号 OF 退避レコード
+                 MOVE ","
+                   TO カンマ２ OF 退避レコード
+                 MOVE ARCEMPCODE
+                   TO 社員コード OF 退避レコード
+                 MOVE ","
+                   TO カンマ３ OF 退避レコード
+                 MOVE ARCNAME
+                   TO 氏名     OF 退避レコード
+                 WRITE アーカイブレコード
+                   FROM 退避レコード
+             END-IF
+           END-PERFORM.
+           EXEC SQL
+             CLOSE ARCCSR
+           END-EXEC.
+           CLOSE 退職者アーカイブファイル.
+      *
+       退職者アーカイブ処理－ＥＸ.
+       EXIT.
+      *
       ************************************************
        主処理                 SECTION.
       ************************************************
@@ -163,6 +328,9 @@
                AT END
                  CONTINUE
                NOT AT END
+                 MOVE 社員コード OF 人事部レコード
+                   TO 社員コード
+                      OF 社員情報(1,人事カウンタ)
                  MOVE 氏名 OF 人事部レコード
                    TO 氏名 OF 社員情報(1,人事カウンタ)
                  MOVE 年齢 OF 人事部レコード
@@ -185,6 +353,9 @@
                AT END
                  CONTINUE
                NOT AT END
+                 MOVE 社員コード OF 総務部レコード
+                   TO 社員コード
+                      OF 社員情報(2,総務カウンタ)
                  MOVE 氏名 OF 総務部レコード
                    TO 氏名 OF 社員情報(2,総務カウンタ)
                  MOVE 年齢 OF 総務部レコード
@@ -210,12 +381,14 @@
                SEARCH 従業員
                  AT END
                    CONTINUE
-                 WHEN 年齢 OF 
-                      社員情報(K,L) = 60
+                 WHEN 年齢 OF
+                      社員情報(K,L) >= 退職判定年齢
                    SET A1 UP BY 1
                    SET 部(A1) TO K
                    SET 社員ナンバー(A1) TO L
-                   MOVE 氏名 
+                   MOVE 社員コード
+                     OF 社員情報(K,L) TO 社員コード(A1)
+                   MOVE 氏名
                      OF 社員情報(K,L) TO 名前(A1)
                    SET L UP BY 1
                END-SEARCH
@@ -239,59 +412,86 @@
                DISPLAY タイトル
                PERFORM VARYING A2 FROM 1 BY 1
                  UNTIL A2 > A1
-                 IF 部(A2) = 1
+                 MOVE 部署コード項目(部(A2)) TO 部表示
+                 PERFORM 部署コード検証
+                 IF 部署検出フラグ NOT = "Y"
                    THEN
-                     MOVE "JINJIBU" TO 部表示
+                     DISPLAY "不正な部署コード:" 部表示
                    ELSE
-                     MOVE "SOUMUBU" TO 部表示
-                 END-IF
-                 DISPLAY 部表示 "," 
-                         社員ナンバー(A2) ","
-                         名前(A2)
-                 IF 改ページ
-                   THEN
+                     DISPLAY 部表示 ","
+                             社員ナンバー(A2) ","
+                             社員コード(A2) ","
+                             名前(A2)
+                     IF 改ページ
+                       THEN
+                         WRITE 退職者レコード
+                           FROM タイトル
+                           AFTER PAGE
+                         END-WRITE
+                         SET 印刷実行 TO TRUE
+                       ELSE
+                         CONTINUE
+                     END-IF
+                     INITIALIZE 退避レコード
+                     MOVE 部表示
+                       TO 部署     OF 退避レコード
+                     MOVE ","
+                       TO カンマ１ OF 退避レコード
+                     MOVE 社員ナンバー(A2)
+                       TO 社員番号 OF 退避レコード
+                     MOVE ","
+                       TO カンマ２ OF 退避レコード
+                     MOVE 社員コード(A2)
+                       TO 社員コード OF 退避レコード
+                     MOVE ","
+                       TO カンマ３ OF 退避レコード
+                     MOVE 名前(A2)
+                       TO 氏名     OF 退避レコード
                      WRITE 退職者レコード
-                       FROM タイトル
-                       AFTER PAGE
+                       FROM 退避レコード
+                       AFTER 2 LINE
                      END-WRITE
-                     SET 印刷実行 TO TRUE
-                   ELSE
-                     CONTINUE
+                     ADD 1 TO 件数
+                     MOVE 部表示           TO BUSYO
+                     MOVE 社員ナンバー(A2) TO SYAINBANGOU
+                     MOVE 社員コード(A2)   TO EMPCODE
+                     MOVE 名前(A2)         TO NAME
+                     EXEC SQL
+                       INSERT INTO taisyokusya
+                       VALUES
+                       (:BUSYO,:SYAINBANGOU,:EMPCODE,:NAME)
+                     END-EXEC
+                     DISPLAY "SQLコード" SQLCODE
+                     EXEC SQL
+                       COMMIT
+                     END-EXEC
                  END-IF
-                 INITIALIZE 退避レコード
-                 MOVE 部表示
-                   TO 部署     OF 退避レコード
-                 MOVE ","
-                   TO カンマ１ OF 退避レコード
-                 MOVE 社員ナンバー(A2)
-                   TO 社員番号 OF 退避レコード
-                 MOVE ","
-                   TO カンマ２ OF 退避レコード
-                 MOVE 名前(A2)
-                   TO 氏名     OF 退避レコード
-                 WRITE 退職者レコード
-                   FROM 退避レコード
-                   AFTER 2 LINE
-                 END-WRITE
-                 ADD 1 TO 件数
-                 MOVE 部表示           TO BUSYO
-                 MOVE 社員ナンバー(A2) TO SYAINBANGOU
-                 MOVE 名前(A2)         TO NAME
-                 EXEC SQL
-                   INSERT INTO taisyokusya
-                   VALUES
-                   (:BUSYO,:SYAINBANGOU,:NAME)
-                 END-EXEC
-                 DISPLAY "SQLコード" SQLCODE
-                 EXEC SQL
-                   COMMIT
-                 END-EXEC
                END-PERFORM
            END-IF.
       *
        退職者表示－ＥＸ.
        EXIT.
       *
+      ************************************************
+       部署コード検証         SECTION.
+      ************************************************
+      *
+      *部署コードテーブルに存在するか調べる。
+           MOVE "N" TO 部署検出フラグ.
+           PERFORM VARYING 部署添字 FROM 1 BY 1
+             UNTIL 部署添字 > 2
+             IF 部署コード項目(部署添字) = 部表示
+               THEN
+                 MOVE "Y" TO 部署検出フラグ
+                 SET 部署添字 TO 2
+               ELSE
+                 CONTINUE
+             END-IF
+           END-PERFORM.
+      *
+       部署コード検証－ＥＸ.
+       EXIT.
+      *
       ************************************************
        オープンリターン       SECTION.
       ************************************************
@@ -299,7 +499,7 @@
            DISPLAY "カーソルオープン処理"
            EXEC SQL
              DECLARE CSR01 CURSOR FOR
-               SELECT busyo,syainbangou,name
+               SELECT busyo,syainbangou,empcode,name
                FROM taisyokusya
            END-EXEC.
       *
@@ -317,7 +517,7 @@
            DISPLAY "FETCH処理".
            EXEC SQL
              FETCH CSR01
-             INTO :BUSYO,:SYAINBANGOU,:NAME
+             INTO :BUSYO,:SYAINBANGOU,:EMPCODE,:NAME
            END-EXEC.
       *
            IF SQLCODE = CST-SQL-NF
@@ -325,8 +525,10 @@
                MOVE CST-1X TO SW-NOTFOUND
                DISPLAY "SQLコード" SQLCODE
              ELSE
+               ADD 1 TO 照合件数
                DISPLAY "部署:" BUSYO
                        "社員番号:" SYAINBANGOU
+                       "社員コード:" EMPCODE
                        "名前:" NAME
            END-IF.
       *
@@ -342,6 +544,16 @@
            EXEC SQL
              CLOSE CSR01
            END-EXEC.
+      *
+      *  退職者ファイルへの書き込み件数とtaisyokusyaの件数を
+      *  突き合わせる。
+           IF 照合件数 NOT = 件数
+             THEN
+               DISPLAY "件数不一致 退職者ファイル:" 件数
+                       " taisyokusya:" 照合件数
+             ELSE
+               CONTINUE
+           END-IF.
       *
        クローズリターン－ＥＸ.
        EXIT.

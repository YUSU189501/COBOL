@@ -16,6 +16,12 @@
            05 和暦状態        PIC X(02).
            05 終了ステータス  PIC X(01).
            05 読み込み件数    PIC 9(02).
+      *  元号別の件数集計。
+           05 明治件数        PIC 9(04) VALUE ZERO.
+           05 大正件数        PIC 9(04) VALUE ZERO.
+           05 昭和件数        PIC 9(04) VALUE ZERO.
+           05 平成件数        PIC 9(04) VALUE ZERO.
+           05 令和件数        PIC 9(04) VALUE ZERO.
       *
        PROCEDURE              DIVISION.
       ************************************************
@@ -71,18 +77,49 @@
                  ADD 1 TO 読み込み件数
                  DISPLAY 読み込み件数 "レコード目:"
                          和暦年月日
+                 PERFORM 元号集計
              END-READ
            END-PERFORM.
       *
        主処理－ＥＸ.
        EXIT.
       *
+      ************************************************
+       元号集計               SECTION.
+      ************************************************
+      *
+      * 読み込んだレコードの元号別に件数を積み上げる。
+           EVALUATE 和暦 OF 和暦レコード
+             WHEN "M"
+               ADD 1 TO 明治件数
+             WHEN "T"
+               ADD 1 TO 大正件数
+             WHEN "S"
+               ADD 1 TO 昭和件数
+             WHEN "H"
+               ADD 1 TO 平成件数
+             WHEN "R"
+               ADD 1 TO 令和件数
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+      *
+       元号集計－ＥＸ.
+       EXIT.
+      *
       ************************************************
        終了処理                 SECTION.
       ************************************************
       *
       * 和暦ファイルを閉じる。
            CLOSE 和暦ファイル.
+      * 元号別件数集計を表示する。
+           DISPLAY "元号別集計-------------".
+           DISPLAY "明治:" 明治件数.
+           DISPLAY "大正:" 大正件数.
+           DISPLAY "昭和:" 昭和件数.
+           DISPLAY "平成:" 平成件数.
+           DISPLAY "令和:" 令和件数.
       *
            DISPLAY "***SUB2003 END***".
       *

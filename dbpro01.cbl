@@ -1,7 +1,28 @@
        IDENTIFICATION         DIVISION.
        PROGRAM-ID.            dbpro01.
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+      *  0点削除前の成績表を退避する監査ファイル。
+           SELECT 監査ファイル ASSIGN TO
+             "/home/suzuki/DATA/SEISEKI2001KANSA"
+             FILE STATUS IS 監査状態.
+      *  総合成績判定のしきい値を指定する制御ファイル。
+           SELECT 成績基準ファイル ASSIGN TO
+             "/home/suzuki/DATA/PARAMDB01"
+             FILE STATUS IS 成績基準状態.
        DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  監査ファイル.
+       01  監査レコード       PIC X(70).
+       FD  成績基準ファイル.
+       01  成績基準レコード.
+         03 A評価しきい値     PIC 9(3).
+         03 B評価しきい値     PIC 9(3).
+         03 D評価しきい値     PIC 9(3).
        WORKING-STORAGE        SECTION.
+       01  監査状態           PIC X(2).
+       01  成績基準状態       PIC X(2).
       *** 1.ホスト変数の定義
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME         PIC X(10) VALUE "mydb".
@@ -21,13 +42,107 @@
          03 JOUHORIRON    PIC 9(4).
          03 GAIKOKUGO     PIC 9(4).
          03 SOUGOUSEISEKI PIC X(1).
+      *  成績追加用のホスト変数。
+       01  ADD-SEISEKI.
+         03 ADD-GAKUSEKINO  PIC X(4).
+         03 ADD-GAKUSEINAME PIC X(40).
+         03 ADD-HOUGAKU     PIC 9(4).
+         03 ADD-KEIZAIGAKU  PIC 9(4).
+         03 ADD-TETSUGAKU   PIC 9(4).
+         03 ADD-JOUHORIRON  PIC 9(4).
+         03 ADD-GAIKOKUGO   PIC 9(4).
+      *  総合成績の再判定用のホスト変数。
+       01  GRD-SEISEKI.
+         03 GRD-GAKUSEKINO  PIC X(4).
+         03 GRD-HOUGAKU     PIC 9(4).
+         03 GRD-KEIZAIGAKU  PIC 9(4).
+         03 GRD-TETSUGAKU   PIC 9(4).
+         03 GRD-JOUHORIRON  PIC 9(4).
+         03 GRD-GAIKOKUGO   PIC 9(4).
+         03 GRD-RESULT      PIC X(1).
+      *  総合成績が未設定のまま残った件数。
+       01  NULL-KENSU         PIC 9(4).
+      *  0点削除対象を監査ファイルへ退避する際のホスト変数。
+       01  DEL-SEISEKI.
+         03 DEL-GAKUSEKINO  PIC X(4).
+         03 DEL-GAKUSEINAME PIC X(40).
+         03 DEL-HOUGAKU     PIC 9(4).
+         03 DEL-KEIZAIGAKU  PIC 9(4).
+         03 DEL-TETSUGAKU   PIC 9(4).
+         03 DEL-JOUHORIRON  PIC 9(4).
+         03 DEL-GAIKOKUGO   PIC 9(4).
            EXEC SQL END DECLARE SECTION END-EXEC.
       *** 2.共通領域の定義
            EXEC SQL INCLUDE SQLCA END-EXEC.
+      *  得点の範囲検証結果を保持するスイッチ。
+       01  TOKUTEN-SW      PIC X(1).
+         88 TOKUTEN-OK     VALUE "Y".
+      *  総合成績の再判定が尽きたことを示すスイッチ。
+       01  GRD-SW          PIC X(1).
+         88 GRD-NOTFOUND   VALUE "1".
+      *  0点削除対象の監査カーソルが尽きたことを示すスイッチ。
+       01  DEL-SW          PIC X(1).
+         88 DEL-NOTFOUND   VALUE "1".
+      *  監査ファイルへ書き出す1行分の編集領域。
+       01  監査行レコード.
+         03 学籍番号        PIC X(4).
+         03 カンマ１        PIC X(1).
+         03 学生名          PIC X(40).
+         03 カンマ２        PIC X(1).
+         03 法学            PIC 9(4).
+         03 カンマ３        PIC X(1).
+         03 経済学          PIC 9(4).
+         03 カンマ４        PIC X(1).
+         03 哲学            PIC 9(4).
+         03 カンマ５        PIC X(1).
+         03 情報理論        PIC 9(4).
+         03 カンマ６        PIC X(1).
+         03 外国語          PIC 9(4).
+      *  総合成績判定で使う科目別しきい値。評価が厳しい順に並べる。
+      *  成績基準ファイルが無い場合は既定値のまま使う。
+       01  GRADE-SCALE-VALUES.
+           05 FILLER          PIC 9(3) VALUE 080.
+           05 FILLER          PIC 9(3) VALUE 080.
+           05 FILLER          PIC 9(3) VALUE 050.
+       01  GRADE-SCALE REDEFINES GRADE-SCALE-VALUES.
+           05 GRADE-A-SIKII   PIC 9(3).
+           05 GRADE-B-SIKII   PIC 9(3).
+           05 GRADE-D-SIKII   PIC 9(3).
       *
        PROCEDURE               DIVISION.
        KAISI                   SECTION.
        main.
+      * 成績基準ファイルがあれば判定しきい値を読み替える。
+           OPEN INPUT 成績基準ファイル.
+           IF 成績基準状態 = "00"
+             THEN
+               READ 成績基準ファイル
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   IF A評価しきい値 > 0
+                     THEN
+                       MOVE A評価しきい値 TO GRADE-A-SIKII
+                     ELSE
+                       CONTINUE
+                   END-IF
+                   IF B評価しきい値 > 0
+                     THEN
+                       MOVE B評価しきい値 TO GRADE-B-SIKII
+                     ELSE
+                       CONTINUE
+                   END-IF
+                   IF D評価しきい値 > 0
+                     THEN
+                       MOVE D評価しきい値 TO GRADE-D-SIKII
+                     ELSE
+                       CONTINUE
+                   END-IF
+               END-READ
+               CLOSE 成績基準ファイル
+             ELSE
+               CONTINUE
+           END-IF.
       *** 3.データベースと接続
            EXEC SQL
              CONNECT :USERNAME IDENTIFIED BY
@@ -43,41 +158,59 @@
       *
       * 追加
       * 学籍番号S001の追加
-           EXEC SQL
-             INSERT INTO seisekihyo
-             VALUES
-             ('S001','ODANOBUNAGA',77,55,80,75,93,NULL)
-           END-EXEC.
+           MOVE "S001"             TO ADD-GAKUSEKINO.
+           MOVE "ODANOBUNAGA"       TO ADD-GAKUSEINAME.
+           MOVE 77                  TO ADD-HOUGAKU.
+           MOVE 55                  TO ADD-KEIZAIGAKU.
+           MOVE 80                  TO ADD-TETSUGAKU.
+           MOVE 75                  TO ADD-JOUHORIRON.
+           MOVE 93                  TO ADD-GAIKOKUGO.
+           PERFORM SEISEKI-TSUIKA.
       * 学籍番号A002の追加
-           EXEC SQL
-             INSERT INTO seisekihyo
-             VALUES
-             ('A002','TOYOTOMIHIDEYOSHI',64,69,70,0,59,NULL)
-           END-EXEC.
+           MOVE "A002"              TO ADD-GAKUSEKINO.
+           MOVE "TOYOTOMIHIDEYOSHI" TO ADD-GAKUSEINAME.
+           MOVE 64                  TO ADD-HOUGAKU.
+           MOVE 69                  TO ADD-KEIZAIGAKU.
+           MOVE 70                  TO ADD-TETSUGAKU.
+           MOVE 0                   TO ADD-JOUHORIRON.
+           MOVE 59                  TO ADD-GAIKOKUGO.
+           PERFORM SEISEKI-TSUIKA.
       * 学籍番号E003の追加
-           EXEC SQL
-             INSERT INTO seisekihyo
-             VALUES
-             ('E003','TOKUGAWAIEYASU',80,83,85,90,79,NULL)
-           END-EXEC.
+           MOVE "E003"              TO ADD-GAKUSEKINO.
+           MOVE "TOKUGAWAIEYASU"    TO ADD-GAKUSEINAME.
+           MOVE 80                  TO ADD-HOUGAKU.
+           MOVE 83                  TO ADD-KEIZAIGAKU.
+           MOVE 85                  TO ADD-TETSUGAKU.
+           MOVE 90                  TO ADD-JOUHORIRON.
+           MOVE 79                  TO ADD-GAIKOKUGO.
+           PERFORM SEISEKI-TSUIKA.
       * 学籍番号F004の追加
-           EXEC SQL
-             INSERT INTO seisekihyo
-             VALUES
-             ('F004','ISHIDAMITSUNARI',85,82,90,95,80,NULL)
-           END-EXEC.
+           MOVE "F004"              TO ADD-GAKUSEKINO.
+           MOVE "ISHIDAMITSUNARI"   TO ADD-GAKUSEINAME.
+           MOVE 85                  TO ADD-HOUGAKU.
+           MOVE 82                  TO ADD-KEIZAIGAKU.
+           MOVE 90                  TO ADD-TETSUGAKU.
+           MOVE 95                  TO ADD-JOUHORIRON.
+           MOVE 80                  TO ADD-GAIKOKUGO.
+           PERFORM SEISEKI-TSUIKA.
       * 学籍番号G005の追加
-           EXEC SQL
-             INSERT INTO seisekihyo
-             VALUES
-             ('G005','MOURITERUMOTO',80,79,81,52,78,NULL)
-           END-EXEC.
+           MOVE "G005"              TO ADD-GAKUSEKINO.
+           MOVE "MOURITERUMOTO"     TO ADD-GAKUSEINAME.
+           MOVE 80                  TO ADD-HOUGAKU.
+           MOVE 79                  TO ADD-KEIZAIGAKU.
+           MOVE 81                  TO ADD-TETSUGAKU.
+           MOVE 52                  TO ADD-JOUHORIRON.
+           MOVE 78                  TO ADD-GAIKOKUGO.
+           PERFORM SEISEKI-TSUIKA.
       * 学籍番号H006の追加
-           EXEC SQL
-             INSERT INTO seisekihyo
-             VALUES
-             ('H006','MIYAMOTOMUSASHI',49,35,47,48,30,NULL)
-           END-EXEC.
+           MOVE "H006"              TO ADD-GAKUSEKINO.
+           MOVE "MIYAMOTOMUSASHI"   TO ADD-GAKUSEINAME.
+           MOVE 49                  TO ADD-HOUGAKU.
+           MOVE 35                  TO ADD-KEIZAIGAKU.
+           MOVE 47                  TO ADD-TETSUGAKU.
+           MOVE 48                  TO ADD-JOUHORIRON.
+           MOVE 30                  TO ADD-GAIKOKUGO.
+           PERFORM SEISEKI-TSUIKA.
       *
            PERFORM COMMIT-PRO.
       *
@@ -104,42 +237,18 @@
            PERFORM COMMIT-PRO.
       *
       * 総合成績更新
-           EXEC SQL
-             UPDATE seisekihyo
-             SET sougouseiseki = 'A'
-             WHERE hougaku >= 80 AND keizaigaku >= 80
-               AND tetsugaku >= 80 AND jouhoriron >= 80
-               AND gaikokugo >= 80
-           END-EXEC.
-      *
-           EXEC SQL
-             UPDATE seisekihyo
-             SET sougouseiseki = 'B'
-             WHERE (hougaku >= 80 OR gaikokugo >= 80)
-               AND (keizaigaku >= 80 OR tetsugaku >= 80)
-               AND sougouseiseki IS NULL
-           END-EXEC.
-      *
-           EXEC SQL
-             UPDATE seisekihyo
-             SET sougouseiseki = 'D'
-             WHERE hougaku < 50 AND keizaigaku < 50
-               AND tetsugaku < 50 AND jouhoriron < 50
-               AND gaikokugo < 50
-               AND sougouseiseki IS NULL
-           END-EXEC.
+           PERFORM SOUGOUSEISEKI-SAISANTEI.
       *
-           EXEC SQL
-             UPDATE seisekihyo
-             SET sougouseiseki = 'C'
-             WHERE sougouseiseki IS NULL
-           END-EXEC.
+           PERFORM NULL-SOUGOUSEISEKI-KENSHUTSU.
       *
            PERFORM COMMIT-PRO.
       *
            DISPLAY "DB UPDATE END".
       *
       * 削除
+      * 削除前に0点該当行を監査ファイルへ退避する。
+           PERFORM ZERO-TEN-KANSA.
+      *
            EXEC SQL
              DELETE FROM seisekihyo
              WHERE hougaku = 0 OR keizaigaku = 0
@@ -167,6 +276,175 @@
            EXEC SQL
              COMMIT
            END-EXEC.
+       TOKUTEN-HANTEI         SECTION.
+      *  各科目の得点が0～100点の範囲内かを検証する。
+           MOVE "Y" TO TOKUTEN-SW.
+           IF ADD-HOUGAKU     NOT > 100 AND
+              ADD-KEIZAIGAKU  NOT > 100 AND
+              ADD-TETSUGAKU   NOT > 100 AND
+              ADD-JOUHORIRON  NOT > 100 AND
+              ADD-GAIKOKUGO   NOT > 100
+             THEN
+               CONTINUE
+             ELSE
+               MOVE "N" TO TOKUTEN-SW
+           END-IF.
+       SEISEKI-TSUIKA         SECTION.
+      *  得点範囲を検証してから成績表に追加する。
+           PERFORM TOKUTEN-HANTEI.
+           IF TOKUTEN-OK
+             THEN
+               EXEC SQL
+                 INSERT INTO seisekihyo
+                 VALUES
+                 (:ADD-GAKUSEKINO,:ADD-GAKUSEINAME,
+                  :ADD-HOUGAKU,:ADD-KEIZAIGAKU,
+                  :ADD-TETSUGAKU,:ADD-JOUHORIRON,
+                  :ADD-GAIKOKUGO,NULL)
+               END-EXEC
+             ELSE
+               DISPLAY "得点範囲エラー 学籍番号:"
+                       ADD-GAKUSEKINO
+           END-IF.
+       SOUGOUSEISEKI-SAISANTEI SECTION.
+      *  平均点と評価尺度表をもとに全学生の総合成績を判定し直す。
+           MOVE SPACE TO GRD-SW.
+           EXEC SQL
+             DECLARE CSR02 CURSOR FOR
+               SELECT gakusekino,hougaku,keizaigaku,
+                      tetsugaku,jouhoriron,gaikokugo
+               FROM seisekihyo
+           END-EXEC.
+           EXEC SQL
+             OPEN CSR02
+           END-EXEC.
+           PERFORM UNTIL GRD-NOTFOUND
+             EXEC SQL
+               FETCH CSR02
+               INTO :GRD-GAKUSEKINO,:GRD-HOUGAKU,
+                    :GRD-KEIZAIGAKU,:GRD-TETSUGAKU,
+                    :GRD-JOUHORIRON,:GRD-GAIKOKUGO
+             END-EXEC
+             IF SQLCODE = CST-SQL-NF
+               THEN
+                 MOVE CST-1X TO GRD-SW
+               ELSE
+                 PERFORM GRADE-HANTEI
+                 EXEC SQL
+                   UPDATE seisekihyo
+                   SET sougouseiseki = :GRD-RESULT
+                   WHERE gakusekino = :GRD-GAKUSEKINO
+                 END-EXEC
+             END-IF
+           END-PERFORM.
+           EXEC SQL
+             CLOSE CSR02
+           END-EXEC.
+       GRADE-HANTEI            SECTION.
+      *  科目別しきい値の組み合わせで総合成績を判定する。
+      *  全科目がA基準以上ならA、
+      *  (法学か外国語のどちらかがB基準以上)かつ
+      *  (経済学か哲学のどちらかがB基準以上)ならB、
+      *  全科目がD基準未満ならD、それ以外はCとする。
+           IF GRD-HOUGAKU    NOT < GRADE-A-SIKII AND
+              GRD-KEIZAIGAKU NOT < GRADE-A-SIKII AND
+              GRD-TETSUGAKU  NOT < GRADE-A-SIKII AND
+              GRD-JOUHORIRON NOT < GRADE-A-SIKII AND
+              GRD-GAIKOKUGO  NOT < GRADE-A-SIKII
+             THEN
+               MOVE "A" TO GRD-RESULT
+             ELSE
+               IF (GRD-HOUGAKU    NOT < GRADE-B-SIKII OR
+                   GRD-GAIKOKUGO  NOT < GRADE-B-SIKII) AND
+                  (GRD-KEIZAIGAKU NOT < GRADE-B-SIKII OR
+                   GRD-TETSUGAKU  NOT < GRADE-B-SIKII)
+                 THEN
+                   MOVE "B" TO GRD-RESULT
+                 ELSE
+                   IF GRD-HOUGAKU    < GRADE-D-SIKII AND
+                      GRD-KEIZAIGAKU < GRADE-D-SIKII AND
+                      GRD-TETSUGAKU  < GRADE-D-SIKII AND
+                      GRD-JOUHORIRON < GRADE-D-SIKII AND
+                      GRD-GAIKOKUGO  < GRADE-D-SIKII
+                     THEN
+                       MOVE "D" TO GRD-RESULT
+                     ELSE
+                       MOVE "C" TO GRD-RESULT
+                   END-IF
+               END-IF
+           END-IF.
+       ZERO-TEN-KANSA          SECTION.
+      *  0点削除の対象行を削除前に監査ファイルへ書き出す。
+           OPEN OUTPUT 監査ファイル.
+           IF 監査状態 NOT = "00"
+             THEN
+               DISPLAY "監査ファイルのオープンエラー"
+               STOP RUN
+             ELSE
+               CONTINUE
+           END-IF.
+           MOVE SPACE TO DEL-SW.
+           EXEC SQL
+             DECLARE CSR03 CURSOR FOR
+               SELECT gakusekino,gakuseiname,hougaku,
+                      keizaigaku,tetsugaku,jouhoriron,
+                      gaikokugo
+               FROM seisekihyo
+               WHERE hougaku = 0 OR keizaigaku = 0
+                 OR tetsugaku = 0 OR jouhoriron = 0
+                 OR gaikokugo = 0
+           END-EXEC.
+           EXEC SQL
+             OPEN CSR03
+           END-EXEC.
+           PERFORM UNTIL DEL-NOTFOUND
+             EXEC SQL
+               FETCH CSR03
+               INTO :DEL-GAKUSEKINO,:DEL-GAKUSEINAME,
+                    :DEL-HOUGAKU,:DEL-KEIZAIGAKU,
+                    :DEL-TETSUGAKU,:DEL-JOUHORIRON,
+                    :DEL-GAIKOKUGO
+             END-EXEC
+             IF SQLCODE = CST-SQL-NF
+               THEN
+                 MOVE CST-1X TO DEL-SW
+               ELSE
+                 INITIALIZE 監査行レコード
+                 MOVE DEL-GAKUSEKINO  TO 学籍番号
+                 MOVE ","             TO カンマ１
+                 MOVE DEL-GAKUSEINAME TO 学生名
+                 MOVE ","             TO カンマ２
+                 MOVE DEL-HOUGAKU     TO 法学
+                 MOVE ","             TO カンマ３
+                 MOVE DEL-KEIZAIGAKU  TO 経済学
+                 MOVE ","             TO カンマ４
+                 MOVE DEL-TETSUGAKU   TO 哲学
+                 MOVE ","             TO カンマ５
+                 MOVE DEL-JOUHORIRON  TO 情報理論
+                 MOVE ","             TO カンマ６
+                 MOVE DEL-GAIKOKUGO   TO 外国語
+                 WRITE 監査レコード
+                   FROM 監査行レコード
+             END-IF
+           END-PERFORM.
+           EXEC SQL
+             CLOSE CSR03
+           END-EXEC.
+           CLOSE 監査ファイル.
+       NULL-SOUGOUSEISEKI-KENSHUTSU SECTION.
+      *  再判定後も総合成績が未設定の行が残っていないか検査する。
+           EXEC SQL
+             SELECT COUNT(*) INTO :NULL-KENSU
+             FROM seisekihyo
+             WHERE sougouseiseki IS NULL
+           END-EXEC.
+           IF NULL-KENSU > 0
+             THEN
+               DISPLAY "総合成績未設定の学生が存在します 件数:"
+                       NULL-KENSU
+             ELSE
+               CONTINUE
+           END-IF.
        OPEN-RTN               SECTION.
            DISPLAY "カーソルオープン処理"
            EXEC SQL

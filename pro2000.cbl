@@ -0,0 +1,172 @@
+       IDENTIFICATION         DIVISION.
+       PROGRAM-ID.            PRO2000.
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+      *  PRO2003が作った併合結果を件数集計のために読み直す。
+           SELECT 結果ファイル ASSIGN TO
+             "/home/suzuki/DATA/KEKKA2003"
+             FILE STATUS IS 結果状態.
+      *  前回実行分が残っているとPRO2004/PRO2005のOPENで
+      *  手動の退避が必要になるため、チェーン開始前に削除する。
+           SELECT 人事ファイル1 ASSIGN TO
+             "/home/suzuki/DATA/JINJI2003-1"
+             FILE STATUS IS 人事状態1.
+           SELECT 人事ファイル2 ASSIGN TO
+             "/home/suzuki/DATA/JINJI2003-2"
+             FILE STATUS IS 人事状態2.
+      *  各プログラム共通の異常終了ログ。今回分の件数を数える。
+           SELECT 異常終了ログファイル ASSIGN TO
+             "/home/suzuki/DATA/ABENDLOG"
+             FILE STATUS IS ログ状態.
+      *  一連のバッチの結果をまとめて出力する集計レポート。
+           SELECT 集計レポートファイル ASSIGN TO
+             "/home/suzuki/DATA/BATCHSUMMARY2000"
+             FILE STATUS IS 集計状態.
+       DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  結果ファイル.
+       01  結果レコード.
+           COPY CP006.
+       FD  人事ファイル1.
+       01  人事レコード1.
+           COPY CP006.
+       FD  人事ファイル2.
+       01  人事レコード2.
+           COPY CP006.
+       FD  異常終了ログファイル.
+       01  異常終了ログレコード.
+           05 ログ日付        PIC X(08).
+           05 FILLER          PIC X(92).
+       FD  集計レポートファイル.
+       01  集計レポートレコード PIC X(60).
+       WORKING-STORAGE        SECTION.
+       01  状態.
+           05 結果状態        PIC X(2).
+           05 ログ状態        PIC X(2).
+           05 集計状態        PIC X(2).
+           05 人事状態1       PIC X(2).
+           05 人事状態2       PIC X(2).
+      *  今回の実行日と、結果ファイル・異常終了ログの集計件数。
+       01  実行日             PIC 9(08).
+       01  実行日表示         PIC X(08).
+       01  処理件数           PIC 9(04) VALUE ZERO.
+       01  異常件数           PIC 9(04) VALUE ZERO.
+       01  出力行             PIC X(60).
+       PROCEDURE              DIVISION.
+       開始                   SECTION.
+      *
+           PERFORM 主処理.
+      *
+           STOP RUN.
+      *
+      ****************************************************
+       主処理                 SECTION.
+      ****************************************************
+      *
+      *前回実行分の中間ファイルが残っていれば削除しておく。
+           PERFORM 作業ファイル削除.
+      *社員名簿からPRO2004・PRO2005で人事ファイルを作成する。
+           CALL "PRO2004".
+           CALL "PRO2005".
+      *作成した人事ファイルをPRO2003で併合する。
+           CALL "PRO2003".
+      *一連のバッチの結果を集計レポートにまとめる。
+           PERFORM 集計レポート作成.
+      *
+       主処理－ＥＸ.
+       EXIT.
+      *
+      ****************************************************
+       作業ファイル削除       SECTION.
+      ****************************************************
+      *
+      *  JINJI2003-1/2・KEKKA2003は毎回PRO2004/PRO2005/PRO2003が
+      *  新規に作り直すので、OPENで引っかからないよう先に消しておく。
+           DELETE FILE 人事ファイル1.
+           DELETE FILE 人事ファイル2.
+           DELETE FILE 結果ファイル.
+      *
+       作業ファイル削除－ＥＸ.
+       EXIT.
+      *
+      ****************************************************
+       集計レポート作成       SECTION.
+      ****************************************************
+      *
+           ACCEPT 実行日 FROM DATE YYYYMMDD.
+           MOVE 実行日 TO 実行日表示.
+      *
+           PERFORM 処理件数集計.
+           PERFORM 異常件数集計.
+      *
+           OPEN OUTPUT 集計レポートファイル.
+           MOVE SPACES TO 出力行.
+           STRING "実行日:"     DELIMITED BY SIZE
+                  実行日        DELIMITED BY SIZE
+                  " 処理件数:"  DELIMITED BY SIZE
+                  処理件数      DELIMITED BY SIZE
+                  " 異常件数:"  DELIMITED BY SIZE
+                  異常件数      DELIMITED BY SIZE
+                  INTO 出力行.
+           WRITE 集計レポートレコード FROM 出力行.
+           CLOSE 集計レポートファイル.
+      *
+       集計レポート作成－ＥＸ.
+       EXIT.
+      *
+      ****************************************************
+       処理件数集計           SECTION.
+      ****************************************************
+      *
+      *  PRO2003の併合結果件数を数え直す。
+           MOVE ZERO TO 処理件数.
+           OPEN INPUT 結果ファイル.
+           IF 結果状態 = "00"
+             THEN
+               PERFORM UNTIL 結果状態 NOT = "00"
+                 READ 結果ファイル
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     ADD 1 TO 処理件数
+                 END-READ
+               END-PERFORM
+               CLOSE 結果ファイル
+             ELSE
+               CONTINUE
+           END-IF.
+      *
+       処理件数集計－ＥＸ.
+       EXIT.
+      *
+      ****************************************************
+       異常件数集計           SECTION.
+      ****************************************************
+      *
+      *  異常終了ログのうち今回の実行日分だけを数える。
+           MOVE ZERO TO 異常件数.
+           OPEN INPUT 異常終了ログファイル.
+           IF ログ状態 = "00"
+             THEN
+               PERFORM UNTIL ログ状態 NOT = "00"
+                 READ 異常終了ログファイル
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     IF ログ日付 = 実行日表示
+                       THEN
+                         ADD 1 TO 異常件数
+                       ELSE
+                         CONTINUE
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE 異常終了ログファイル
+             ELSE
+               CONTINUE
+           END-IF.
+      *
+       異常件数集計－ＥＸ.
+       EXIT.
+      *

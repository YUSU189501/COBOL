@@ -0,0 +1,53 @@
+       IDENTIFICATION         DIVISION.
+       PROGRAM-ID.            SUB9000.
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+      *  各プログラム共通の異常終了ログ。
+           SELECT 異常終了ログファイル ASSIGN TO
+             "/home/suzuki/DATA/ABENDLOG"
+             FILE STATUS IS ログ状態.
+       DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  異常終了ログファイル.
+       01  異常終了ログレコード      PIC X(100).
+       WORKING-STORAGE        SECTION.
+       01  ログ状態               PIC X(2).
+       01  実行日                 PIC 9(08).
+       01  ログ行                 PIC X(100).
+       LINKAGE                SECTION.
+      *  呼び出し元が異常終了した状況を1件分まとめて渡す。
+       01  異常終了情報.
+           COPY CP010.
+       PROCEDURE              DIVISION USING 異常終了情報.
+       開始                   SECTION.
+      *
+           ACCEPT 実行日 FROM DATE YYYYMMDD.
+      *  既存のログに追記する。ファイルが無ければ新規に作る。
+           OPEN EXTEND 異常終了ログファイル.
+           IF ログ状態 NOT = "00"
+             THEN
+               CLOSE 異常終了ログファイル
+               OPEN OUTPUT 異常終了ログファイル
+             ELSE
+               CONTINUE
+           END-IF.
+      *
+           MOVE SPACES TO ログ行.
+           STRING 実行日              DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  発生プログラム名    DELIMITED BY SIZE
+                  " 状態:"            DELIMITED BY SIZE
+                  入出力状態          DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  異常終了メッセージ  DELIMITED BY SIZE
+                  INTO ログ行.
+           WRITE 異常終了ログレコード FROM ログ行.
+      *
+           CLOSE 異常終了ログファイル.
+      *
+           EXIT PROGRAM.
+      *
+       開始－ＥＸ.
+       EXIT.
+      *

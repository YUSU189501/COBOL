@@ -6,13 +6,25 @@
            SELECT 西暦ファイル ASSIGN TO
              "/home/suzuki/DATA/SEIREKI2002"
              FILE STATUS IS 西暦状態.
-           
+      *  西暦レコードのもとになる日付抽出ファイル。
+           SELECT 日付抽出ファイル ASSIGN TO
+             "/home/suzuki/DATA/HIZUKE2002"
+             FILE STATUS IS 日付状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  西暦ファイル.
            COPY CP004.
+       FD  日付抽出ファイル.
+       01  日付抽出レコード.
+           05 抽出年月日      PIC 9(08).
        WORKING-STORAGE        SECTION.
        01  西暦状態           PIC 9(2).
+       01  日付状態           PIC X(2).
+       01  終了ステータス     PIC X(1).
+           88 読込終了        VALUE "1".
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
       *
        PROCEDURE              DIVISION.
       ************************************************
@@ -54,11 +66,41 @@
            IF 西暦状態 = "00"
              THEN
                CONTINUE
-               
+
              ELSE
+               MOVE "PRO2002" TO 発生プログラム名
+               MOVE 西暦状態 TO 入出力状態
+               MOVE "オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
                DISPLAY "オープンエラー。"
                STOP RUN
            END-IF.
+      * 日付抽出ファイルを入力モードで開く。
+           OPEN INPUT 日付抽出ファイル.
+           IF 日付状態 NOT = "00"
+             THEN
+               CLOSE 西暦ファイル
+               MOVE "PRO2002" TO 発生プログラム名
+               MOVE 日付状態 TO 入出力状態
+               MOVE "日付抽出オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
+               DISPLAY "日付抽出オープンエラー"
+               STOP RUN
+             ELSE
+               CONTINUE
+           END-IF.
       *
        初期処理－ＥＸ.
        EXIT.
@@ -66,21 +108,16 @@
       ************************************************
        主処理                 SECTION.
       ************************************************
-      *
-           MOVE 20230910 TO 西暦年月日.
-           PERFORM 出力処理.
-           MOVE 19890101 TO 西暦年月日.
-           PERFORM 出力処理.
-           MOVE 18890101 TO 西暦年月日.
-           PERFORM 出力処理.
-           MOVE 19150101 TO 西暦年月日.
-           PERFORM 出力処理.
-           MOVE 20190101 TO 西暦年月日.
-           PERFORM 出力処理.
-           MOVE 19700101 TO 西暦年月日.
-           PERFORM 出力処理.
-           MOVE 20200229 TO 西暦年月日.
-           PERFORM 出力処理.
+      * 日付抽出ファイルが尽きるまで読み込みを繰り返す。
+           PERFORM UNTIL 読込終了
+             READ 日付抽出ファイル
+               AT END
+                 SET 読込終了 TO TRUE
+               NOT AT END
+                 MOVE 抽出年月日 TO 西暦年月日
+                 PERFORM 出力処理
+             END-READ
+           END-PERFORM.
       *
        主処理－ＥＸ.
        EXIT.
@@ -102,6 +139,8 @@
       *
       * 西暦ファイルを閉じる。
            CLOSE 西暦ファイル.
+      * 日付抽出ファイルを閉じる。
+           CLOSE 日付抽出ファイル.
       * SUB2002呼出し。
            CALL "SUB2002"
              ON EXCEPTION

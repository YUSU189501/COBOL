@@ -6,13 +6,24 @@
            SELECT 試験結果ファイル ASSIGN TO
              "/home/suzuki/DATA/SHIKENKEKKA"
              FILE STATUS IS 結果状態.
+      *  試験結果ファイルのもとになる受験者名簿入力ファイル。
+           SELECT 入力ファイル ASSIGN TO
+             "/home/suzuki/DATA/SHIKENMEIBO"
+             FILE STATUS IS 入力状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  試験結果ファイル.
        01  試験結果レコード.
            COPY CP008.
+       FD  入力ファイル.
+       01  入力レコード.
+           COPY CP008.
        WORKING-STORAGE        SECTION.
        01  結果状態           PIC X(2).
+       01  入力状態           PIC X(2).
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
        PROCEDURE              DIVISION.
       *************************************************
        開始                   SECTION.
@@ -51,9 +62,40 @@
              THEN
                CONTINUE
              ELSE
+               MOVE "PRO2006" TO 発生プログラム名
+               MOVE 結果状態 TO 入出力状態
+               MOVE "オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
                DISPLAY "オープンエラー。"
                PERFORM プログラム終了
            END-IF.
+      *
+           OPEN INPUT 入力ファイル.
+      *
+           IF 入力状態 NOT = "00"
+             THEN
+               CLOSE 試験結果ファイル
+               MOVE "PRO2006" TO 発生プログラム名
+               MOVE 入力状態 TO 入出力状態
+               MOVE "入力ファイルのオープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
+               DISPLAY "入力ファイルのオープンエラー"
+               PERFORM プログラム終了
+             ELSE
+               CONTINUE
+           END-IF.
       *
        初期処理-EX.
        EXIT.
@@ -62,71 +104,18 @@
        主処理                 SECTION.
       *************************************************
       *
-      * SW1046の登録
-           MOVE 20231115 TO 受験日.
-           MOVE "SW1046" TO 受験者ID.
-           MOVE 86       TO 午前.
-           MOVE ZERO     TO 午後1.
-           MOVE 68       TO 午後2.
-           MOVE 91       TO 論述.
-           MOVE 80       TO 平均点.
-      *
-           PERFORM 出力処理.
-      *
-      * SW1350の登録
-           MOVE 20231116 TO 受験日.
-           MOVE "SW1350" TO 受験者ID.
-           MOVE 65       TO 午前.
-           MOVE 53       TO 午後1.
-           MOVE 70       TO 午後2.
-           MOVE ZERO     TO 論述.
-           MOVE 68       TO 平均点.
-      *
-           PERFORM 出力処理.
-      *
-      * SW1877の登録
-           MOVE 20231117 TO 受験日.
-           MOVE "SW1877" TO 受験者ID.
-           MOVE ZERO     TO 午前.
-           MOVE 59       TO 午後1.
-           MOVE 56       TO 午後2.
-           MOVE 36       TO 論述.
-           MOVE 56       TO 平均点.
-      *
-           PERFORM 出力処理.
-      *
-      * SW1878の登録
-           MOVE 20231118 TO 受験日.
-           MOVE "SW1878" TO 受験者ID.
-           MOVE 70       TO 午前.
-           MOVE 70       TO 午後1.
-           MOVE 70       TO 午後2.
-           MOVE 70       TO 論述.
-           MOVE 70       TO 平均点.
-      *
-           PERFORM 出力処理.
-      *
-      * SW1890の登録
-           MOVE 20231119 TO 受験日.
-           MOVE "SW1880" TO 受験者ID.
-           MOVE 70       TO 午前.
-           MOVE 70       TO 午後1.
-           MOVE 70       TO 午後2.
-           MOVE 90       TO 論述.
-           MOVE 75       TO 平均点.
-      *
-           PERFORM 出力処理.
-      *
-      * SW1900の登録
-           MOVE 20231119 TO 受験日.
-           MOVE "SW1900" TO 受験者ID.
-           MOVE 70       TO 午前.
-           MOVE 70       TO 午後1.
-           MOVE 70       TO 午後2.
-           MOVE 90       TO 論述.
-           MOVE 75       TO 平均点.
-      *
-           PERFORM 出力処理.
+           PERFORM UNTIL 入力状態 NOT = "00"
+             READ 入力ファイル
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CORR 入力レコード
+                   TO 試験結果レコード
+                 PERFORM 出力処理
+             END-READ
+           END-PERFORM.
+      *
+           CLOSE 入力ファイル.
       *
        主処理-EX.
        EXIT.

@@ -0,0 +1,12 @@
+      *注 試験結果ファイル(SHIKENKEKKA)のレコード様式。
+      *   試験回は年度内の実施サイクルを識別する通番。
+           05 試験回          PIC 9(02).
+           05 受験日          PIC 9(08).
+           05 試験結果基本.
+               10 受験者ID    PIC X(06).
+               10 受験者名    PIC X(20).
+               10 午前        PIC 9(04).
+               10 午後1       PIC 9(04).
+               10 午後2       PIC 9(04).
+               10 論述        PIC 9(04).
+               10 平均点      PIC 9(04).

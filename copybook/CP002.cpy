@@ -0,0 +1,3 @@
+      *注 OUT2001見出し行様式(50バイト)。
+           05 タイトル文字     PIC X(50) VALUE "コード 所属氏名
+      -    " 年齢 性別".

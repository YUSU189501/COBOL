@@ -0,0 +1,12 @@
+      *注 OUT2001明細行様式(50バイト)。MOVE CORR対象のため
+      *注 人事レコード(CP001)と同じ項目名を使用する。
+           05 従業員コード    PIC X(05).
+           05 区切１          PIC X(01) VALUE SPACE.
+           05 所属コード      PIC X(03).
+           05 区切２          PIC X(01) VALUE SPACE.
+           05 氏名            PIC X(20).
+           05 区切３          PIC X(01) VALUE SPACE.
+           05 年齢            PIC Z9.
+           05 区切４          PIC X(01) VALUE SPACE.
+           05 性別            PIC X(01).
+           05 フィラー        PIC X(14) VALUE SPACE.

@@ -0,0 +1,14 @@
+      *注 所属コードマスタ。人事部門で共有する有効所属コード一覧。
+       01  所属コードテーブル値.
+           05 FILLER          PIC X(3) VALUE "AAA".
+           05 FILLER          PIC X(3) VALUE "BBB".
+           05 FILLER          PIC X(3) VALUE "CCC".
+           05 FILLER          PIC X(3) VALUE "DDD".
+           05 FILLER          PIC X(3) VALUE "EEE".
+           05 FILLER          PIC X(3) VALUE "FFF".
+           05 FILLER          PIC X(3) VALUE "GGG".
+           05 FILLER          PIC X(3) VALUE "HHH".
+       01  所属コードテーブル
+                              REDEFINES 所属コードテーブル値.
+           05 所属コード項目  PIC X(3) OCCURS 8 TIMES
+                              INDEXED BY 所属添字.

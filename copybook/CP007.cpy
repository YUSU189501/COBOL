@@ -0,0 +1,7 @@
+      *注 人事併合ファイル(MERGE2003)のSDレコード様式。
+      *注 人事レコード(CP006)とバイト位置を合わせてある。
+           05 従業員キー      PIC X(05).
+           05 所属キー        PIC X(03).
+           05 氏名            PIC X(20).
+           05 年齢            PIC 9(02).
+           05 性別            PIC X(01).

@@ -0,0 +1,4 @@
+      *注 異常終了ログ呼出し(SUB9000)の引き渡し情報。
+           05 発生プログラム名    PIC X(08).
+           05 入出力状態          PIC X(02).
+           05 異常終了メッセージ  PIC X(60).

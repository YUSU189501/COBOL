@@ -0,0 +1,10 @@
+      *注 人事ファイル(JINJI2003-1/2)のCSV様式レコード。
+           05 従業員コード    PIC X(05).
+           05 カンマＡ        PIC X(01).
+           05 所属コード      PIC X(03).
+           05 カンマＢ        PIC X(01).
+           05 氏名            PIC X(20).
+           05 カンマＣ        PIC X(01).
+           05 年齢            PIC 9(02).
+           05 カンマＤ        PIC X(01).
+           05 性別            PIC X(01).

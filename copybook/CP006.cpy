@@ -0,0 +1,6 @@
+      *注 人事ファイル(JINJI2003-1/2,KEKKA2003)のレコード様式。
+           05 従業員コード    PIC X(05).
+           05 所属コード      PIC X(03).
+           05 氏名            PIC X(20).
+           05 年齢            PIC 9(02).
+           05 性別            PIC X(01).

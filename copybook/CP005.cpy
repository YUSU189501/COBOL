@@ -0,0 +1,7 @@
+      *注 和暦ファイル(WAREKI2002)のレコード様式。
+       01  和暦レコード.
+           05 和暦年月日.
+               10 和暦        PIC X(01).
+               10 和暦年      PIC X(02).
+               10 和暦月      PIC X(02).
+               10 和暦日      PIC X(02).

@@ -3,26 +3,52 @@
        ENVIRONMENT            DIVISION.
        INPUT-OUTPUT           SECTION.
        FILE-CONTROL.
+      *  利用頻度の高いファイルのため索引編成とする。
            SELECT 人事部ファイル ASSIGN TO
              "/home/suzuki/DATA/JINJI2007"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS 社員コード OF 人事部レコード
              FILE STATUS IS 人事状態.
            SELECT 総務部ファイル ASSIGN TO
              "/home/suzuki/DATA/SOUMU2007"
+             ORGANIZATION IS INDEXED
+             RECORD KEY IS 社員コード OF 総務部レコード
              FILE STATUS IS 総務状態.
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  人事部ファイル.
        01  人事部レコード.
+         03 社員コード        PIC X(5).
          03 氏名              PIC X(40).
          03 年齢              PIC 9(2).
        FD  総務部ファイル.
        01  総務部レコード.
+         03 社員コード        PIC X(5).
          03 氏名              PIC X(40).
          03 年齢              PIC 9(2).
        WORKING-STORAGE        SECTION.
        01  状態.
          03 人事状態          PIC X(2).
          03 総務状態          PIC X(2).
+      *  異常終了ログ呼出し(SUB9000)への引き渡し情報。
+       01  異常終了情報.
+           COPY CP010.
+      *  人員数・年代別の件数集計。
+       01  集計エリア.
+         03 人事部件数        PIC 9(04) VALUE ZERO.
+         03 総務部件数        PIC 9(04) VALUE ZERO.
+         03 合計件数          PIC 9(04) VALUE ZERO.
+         03 ２０歳未満件数    PIC 9(04) VALUE ZERO.
+         03 ２０歳代件数      PIC 9(04) VALUE ZERO.
+         03 ３０歳代件数      PIC 9(04) VALUE ZERO.
+         03 ４０歳代件数      PIC 9(04) VALUE ZERO.
+         03 ５０歳代件数      PIC 9(04) VALUE ZERO.
+         03 ６０歳以上件数    PIC 9(04) VALUE ZERO.
+       01  集計用年齢          PIC 9(02).
+      *  社員コード採番用カウンタ。
+       01  採番エリア.
+         03 人事部採番カウンタ PIC 9(04) VALUE ZERO.
+         03 総務部採番カウンタ PIC 9(04) VALUE ZERO.
       *
        PROCEDURE              DIVISION.
       ************************************************
@@ -61,6 +87,22 @@
              THEN
                CONTINUE
              ELSE
+               MOVE "PRO2007" TO 発生プログラム名
+               MOVE SPACES TO 入出力状態
+               IF 人事状態 NOT = "00"
+                 THEN
+                   MOVE 人事状態 TO 入出力状態
+                 ELSE
+                   MOVE 総務状態 TO 入出力状態
+               END-IF
+               MOVE "オープンエラー"
+                 TO 異常終了メッセージ
+               CALL "SUB9000" USING 異常終了情報
+                 ON EXCEPTION
+                   DISPLAY "サブルーチン呼出し失敗"
+                 NOT ON EXCEPTION
+                   CONTINUE
+               END-CALL
                DISPLAY "オープンエラー。"
                        "プログラム終了。"
                STOP RUN
@@ -461,6 +503,19 @@
       * ファイルクローズ
            CLOSE 人事部ファイル.
            CLOSE 総務部ファイル.
+      *
+      * 人員数・年代別件数集計を表示する。
+           DISPLAY "人員集計-------------".
+           DISPLAY "人事部:" 人事部件数.
+           DISPLAY "総務部:" 総務部件数.
+           DISPLAY "合計　:" 合計件数.
+           DISPLAY "年代別集計-------------".
+           DISPLAY "20歳未満:" ２０歳未満件数.
+           DISPLAY "20代    :" ２０歳代件数.
+           DISPLAY "30代    :" ３０歳代件数.
+           DISPLAY "40代    :" ４０歳代件数.
+           DISPLAY "50代    :" ５０歳代件数.
+           DISPLAY "60歳以上:" ６０歳以上件数.
       *
        終了処理－ＥＸ.
        EXIT.
@@ -470,8 +525,16 @@
       ************************************************
       *
       * 人事部レコード書き込み
+           ADD 1 TO 人事部採番カウンタ.
+           STRING "J" 人事部採番カウンタ
+                  DELIMITED BY SIZE
+                  INTO 社員コード OF 人事部レコード.
            WRITE 人事部レコード
            END-WRITE.
+           ADD 1 TO 人事部件数.
+           ADD 1 TO 合計件数.
+           MOVE 年齢 OF 人事部レコード TO 集計用年齢.
+           PERFORM 年代集計.
       *
        人事部レコード書き込み－ＥＸ.
        EXIT.
@@ -481,9 +544,40 @@
       ************************************************
       *
       * 総務部レコード書き込み
+           ADD 1 TO 総務部採番カウンタ.
+           STRING "S" 総務部採番カウンタ
+                  DELIMITED BY SIZE
+                  INTO 社員コード OF 総務部レコード.
            WRITE 総務部レコード
            END-WRITE.
+           ADD 1 TO 総務部件数.
+           ADD 1 TO 合計件数.
+           MOVE 年齢 OF 総務部レコード TO 集計用年齢.
+           PERFORM 年代集計.
       *
        総務部レコード書き込み－ＥＸ.
        EXIT.
       *
+      ************************************************
+       年代集計               SECTION.
+      ************************************************
+      *
+      * 年齢を年代別に振り分けて件数を積み上げる。
+           EVALUATE TRUE
+             WHEN 集計用年齢 < 20
+               ADD 1 TO ２０歳未満件数
+             WHEN 集計用年齢 < 30
+               ADD 1 TO ２０歳代件数
+             WHEN 集計用年齢 < 40
+               ADD 1 TO ３０歳代件数
+             WHEN 集計用年齢 < 50
+               ADD 1 TO ４０歳代件数
+             WHEN 集計用年齢 < 60
+               ADD 1 TO ５０歳代件数
+             WHEN OTHER
+               ADD 1 TO ６０歳以上件数
+           END-EVALUATE.
+      *
+       年代集計－ＥＸ.
+       EXIT.
+      *

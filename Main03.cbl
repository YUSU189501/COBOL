@@ -1,45 +1,89 @@
-       IDENTIFICATION         DIVISION.
-       PROGRAM-ID.            Main03.
-       DATA                   DIVISION.
-       WORKING-STORAGE        SECTION.
-       01  カウンタ           PIC 9(2).
-       01  年齢               PIC 9(2).
-       PROCEDURE              DIVISION.
-       対象抽出               SECTION.
-      *
-           PERFORM 初期化処理.
-      *
-           PERFORM 主処理.
-      *
-           STOP RUN.
-      *
-      *************************************************
-       初期化処理             SECTION.
-      *************************************************
-      *
-           INITIALIZE カウンタ.
-      *
-       初期化処理-EX.
-       EXIT.
-      *
-      *************************************************
-       主処理             SECTION.
-      *************************************************
-      *
-           PERFORM 10 TIMES
-             DISPLAY "年齢:" WITH NO ADVANCING
-             ACCEPT 年齢
-      *
-             IF 年齢 < 10 OR >= 30 AND <= 39 OR = 44 OR
-                = 55 OR >= 75
-               THEN
-                 ADD 1 TO カウンタ
-               ELSE
-                 CONTINUE
-             END-IF
-           END-PERFORM.
-           DISPLAY "カウンタ:" カウンタ.
-      *
-       主処理-EX.
-       EXIT.
-      *
+       IDENTIFICATION         DIVISION.
+       PROGRAM-ID.            Main03.
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+      *  対話的なACCEPTに代わり、年齢をファイルから読み込む。
+           SELECT 年齢ファイル ASSIGN TO
+             "/home/suzuki/DATA/NENREI2003"
+             FILE STATUS IS 年齢状態.
+       DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  年齢ファイル.
+       01  年齢レコード.
+      *  対象とする年齢帯。境界値は両端を含む。
+      *    １０歳未満：  0～ 9
+      *    ３０歳代  ： 30～39
+      *    ４４歳    ： 44
+      *    ５５歳    ： 55
+      *    ７５歳以上： 75～99
+           05 年齢            PIC 9(02).
+               88 １０歳未満  VALUES 0 THRU 9.
+               88 ３０歳代    VALUES 30 THRU 39.
+               88 ４４歳      VALUE 44.
+               88 ５５歳      VALUE 55.
+               88 ７５歳以上  VALUES 75 THRU 99.
+       WORKING-STORAGE        SECTION.
+       01  年齢状態           PIC X(2).
+       01  カウンタ           PIC 9(2).
+       PROCEDURE              DIVISION.
+       対象抽出               SECTION.
+      *
+           PERFORM 初期化処理.
+      *
+           PERFORM 主処理.
+      *
+           PERFORM 終了処理.
+      *
+           STOP RUN.
+      *
+      *************************************************
+       初期化処理             SECTION.
+      *************************************************
+      *
+           INITIALIZE カウンタ.
+      *
+           OPEN INPUT 年齢ファイル.
+           IF 年齢状態 NOT = "00"
+             THEN
+               DISPLAY "オープンエラー。"
+               STOP RUN
+             ELSE
+               CONTINUE
+           END-IF.
+      *
+       初期化処理-EX.
+       EXIT.
+      *
+      *************************************************
+       主処理             SECTION.
+      *************************************************
+      *
+           PERFORM UNTIL 年齢状態 NOT = "00"
+             READ 年齢ファイル
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF １０歳未満 OR ３０歳代 OR ４４歳
+                    OR ５５歳 OR ７５歳以上
+                   THEN
+                     ADD 1 TO カウンタ
+                   ELSE
+                     CONTINUE
+                 END-IF
+             END-READ
+           END-PERFORM.
+           DISPLAY "カウンタ:" カウンタ.
+      *
+       主処理-EX.
+       EXIT.
+      *
+      *************************************************
+       終了処理             SECTION.
+      *************************************************
+      *
+           CLOSE 年齢ファイル.
+      *
+       終了処理-EX.
+       EXIT.
+      *
